@@ -26,10 +26,80 @@ REPOSITORY.
 
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-*> No file I/O needed -- we use ACCEPT/DISPLAY for stdio.
+    *> Durable record of every tools/call invocation -- appended
+    *> to for the life of the run.
+    SELECT AUDIT-FILE
+        ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+    *> Optional overnight batch driver input -- a JSONL file of
+    *> queued JSON-RPC requests, one per line.
+    SELECT OPTIONAL INPUT-REQUEST-FILE
+        ASSIGN TO "INPUTREQ"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-INPUTREQ-STATUS.
+
+    *> Control-break summary report printed at the end of a
+    *> batch driver run.
+    SELECT REPORT-FILE
+        ASSIGN TO "RPTOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+
+    *> Checkpoint/restart file for batch driver runs -- records
+    *> the last successfully processed input line.
+    SELECT OPTIONAL RESTART-FILE
+        ASSIGN TO "RESTARTF"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RESTART-STATUS.
+
+    *> Maintained exchange-rate control file read at startup so
+    *> rates can be updated without a recompile.
+    SELECT OPTIONAL RATES-FILE
+        ASSIGN TO "RATECTL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RATES-STATUS.
+
+    *> Tool enable/disable control file read once at startup.
+    SELECT OPTIONAL TOOLCTL-FILE
+        ASSIGN TO "TOOLCTL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TOOLCTL-STATUS.
 
 DATA DIVISION.
 
+FILE SECTION.
+
+FD  AUDIT-FILE.
+01  AUDIT-RECORD                 PIC X(1536).
+
+FD  INPUT-REQUEST-FILE.
+01  INPUT-REQUEST-RECORD         PIC X(4096).
+
+FD  REPORT-FILE.
+01  REPORT-RECORD                PIC X(132).
+
+FD  RESTART-FILE.
+01  RESTART-RECORD.
+    05 RESTART-LINE-NUM           PIC 9(8).
+    05 FILLER                     PIC X(1)  VALUE SPACE.
+    05 RESTART-REQUEST-ID         PIC X(64).
+
+FD  RATES-FILE.
+01  RATES-RECORD.
+    05 RATES-CCY-CODE             PIC X(3).
+    05 FILLER                     PIC X(1)  VALUE SPACE.
+    05 RATES-RATE                 PIC 9(6)V9(6).
+    05 FILLER                     PIC X(1)  VALUE SPACE.
+    05 RATES-EFF-DATE             PIC X(8).
+
+FD  TOOLCTL-FILE.
+01  TOOLCTL-RECORD.
+    05 TOOLCTL-NAME                PIC X(24).
+    05 FILLER                      PIC X(1)  VALUE SPACE.
+    05 TOOLCTL-ENABLE-FLAG         PIC X(1).
+
 WORKING-STORAGE SECTION.
 
 *> ============================================================
@@ -97,7 +167,7 @@ WORKING-STORAGE SECTION.
 *> ============================================================
 01 WS-SEARCH-KEY             PIC X(128) VALUE SPACES.
 01 WS-SEARCH-KEY-LEN         PIC 9(4)   VALUE 0.
-01 WS-EXTRACT-VALUE          PIC X(256) VALUE SPACES.
+01 WS-EXTRACT-VALUE          PIC X(512) VALUE SPACES.
 01 WS-EXTRACT-LENGTH         PIC 9(4)   VALUE 0.
 01 WS-SCAN-POS               PIC 9(4)   VALUE 0.
 01 WS-SCAN-CHAR              PIC X      VALUE SPACE.
@@ -121,6 +191,8 @@ WORKING-STORAGE SECTION.
 *> JSON RESPONSE GENERATION WORKING VARIABLES
 *> ============================================================
 01 WS-RESULT-CONTENT         PIC X(2048) VALUE SPACES.
+01 WS-TOOLS-LIST-POINTER     PIC 9(4)    VALUE 1.
+01 WS-TOOLS-LIST-COUNT       PIC 9(2)    VALUE 0.
 01 WS-ERROR-CODE             PIC S9(6)   VALUE 0.
 01 WS-ERROR-CODE-STR         PIC -(5)9   VALUE SPACES.
 01 WS-ERROR-CODE-TRIMMED     PIC X(7)    VALUE SPACES.
@@ -188,6 +260,203 @@ WORKING-STORAGE SECTION.
 01 WS-TRIMMED-ERROR          PIC X(256)  VALUE SPACES.
 01 WS-TRIMMED-METHOD         PIC X(64)   VALUE SPACES.
 
+*> ============================================================
+*> FILE STATUS FIELDS
+*> ============================================================
+01 WS-AUDIT-STATUS           PIC X(2)    VALUE SPACES.
+01 WS-INPUTREQ-STATUS        PIC X(2)    VALUE SPACES.
+01 WS-REPORT-STATUS          PIC X(2)    VALUE SPACES.
+01 WS-RESTART-STATUS         PIC X(2)    VALUE SPACES.
+01 WS-RATES-STATUS           PIC X(2)    VALUE SPACES.
+01 WS-TOOLCTL-STATUS         PIC X(2)    VALUE SPACES.
+
+*> Availability flags for the output files -- set once at open
+*> time so a write failure later (disk full, read-only mount,
+*> etc.) degrades to a skipped write instead of an abend.
+01 WS-AUDIT-OPEN-FLAG        PIC 9       VALUE 0.
+   88 AUDIT-FILE-IS-OPEN                  VALUE 1.
+   88 AUDIT-FILE-NOT-OPEN                 VALUE 0.
+01 WS-RESTART-WARNED-FLAG    PIC 9       VALUE 0.
+   88 RESTART-WARNING-GIVEN               VALUE 1.
+   88 RESTART-WARNING-NOT-GIVEN           VALUE 0.
+
+*> ============================================================
+*> RUN MODE
+*> Batch driver mode is entered automatically when a JCL step
+*> (or shell redirect) makes the INPUTREQ file available --
+*> otherwise we fall back to interactive stdio, one line at a
+*> time, exactly as before.
+*> ============================================================
+01 WS-RUN-MODE-FLAG          PIC X       VALUE "I".
+   88 RUN-MODE-BATCH                      VALUE "B".
+   88 RUN-MODE-INTERACTIVE                VALUE "I".
+01 WS-BATCH-LINE-NUM         PIC 9(8)    VALUE 0.
+
+*> ============================================================
+*> CHECKPOINT / RESTART
+*> ============================================================
+01 WS-RESTART-SKIP-COUNT     PIC 9(8)    VALUE 0.
+01 WS-RESTART-ID-LAST        PIC X(64)   VALUE SPACES.
+
+*> ============================================================
+*> BATCH CONTROL-BREAK REPORT
+*> ============================================================
+01 WS-RPT-PARSE-FAIL-COUNT   PIC 9(8)    VALUE 0.
+01 WS-RPT-ISERROR-COUNT      PIC 9(8)    VALUE 0.
+01 WS-RPT-TOOL-TAB-IDX       PIC 9(2)    VALUE 0.
+01 WS-RPT-TOOL-TAB-MAX       PIC 9(2)    VALUE 0.
+01 WS-RPT-TOOL-TAB.
+   05 WS-RPT-TOOL-ENTRY OCCURS 20 TIMES.
+      10 WS-RPT-TOOL-NAME     PIC X(32)  VALUE SPACES.
+      10 WS-RPT-TOOL-COUNT    PIC 9(8)   VALUE 0.
+01 WS-RPT-EDIT-COUNT         PIC ZZZZZZZ9 VALUE ZERO.
+01 WS-RPT-LINE               PIC X(132)  VALUE SPACES.
+01 WS-RPT-TOOL-FOUND-FLAG    PIC 9       VALUE 0.
+   88 TALLY-TOOL-FOUND                    VALUE 1.
+   88 TALLY-TOOL-NOT-FOUND                VALUE 0.
+
+*> ============================================================
+*> AUDIT LOGGING
+*> ============================================================
+01 WS-AUDIT-TIMESTAMP        PIC X(26)   VALUE SPACES.
+01 WS-AUDIT-ARGUMENTS        PIC X(1200) VALUE SPACES.
+01 WS-AUDIT-RESULT-FLAG      PIC X(7)    VALUE SPACES.
+
+*> ============================================================
+*> JSON-RPC BATCH ARRAY SUPPORT
+*> ============================================================
+01 WS-TOP-LEVEL-ARRAY-FLAG   PIC 9       VALUE 0.
+   88 IS-TOP-LEVEL-ARRAY                  VALUE 1.
+   88 NOT-TOP-LEVEL-ARRAY                 VALUE 0.
+01 WS-BATCH-SOURCE           PIC X(4096) VALUE SPACES.
+01 WS-BATCH-SOURCE-LEN       PIC 9(4)    VALUE 0.
+01 WS-BATCH-ELEMENT-START    PIC 9(4)    VALUE 0.
+01 WS-BATCH-ELEMENT-LEN      PIC 9(4)    VALUE 0.
+01 WS-BATCH-SCAN-POS         PIC 9(4)    VALUE 0.
+01 WS-BATCH-BRACE-DEPTH      PIC 9(4)    VALUE 0.
+01 WS-BATCH-IN-STRING-FLAG   PIC 9       VALUE 0.
+   88 BATCH-IN-STRING                     VALUE 1.
+   88 BATCH-NOT-IN-STRING                 VALUE 0.
+01 WS-BATCH-OUTPUT           PIC X(8192) VALUE SPACES.
+01 WS-BATCH-OUTPUT-LEN       PIC 9(5)    VALUE 0.
+01 WS-BATCH-RESPONSE-COUNT   PIC 9(4)    VALUE 0.
+01 WS-BATCH-ELEMENT-TOTAL    PIC 9(4)    VALUE 0.
+01 WS-BATCH-ELEMENT-FOUND    PIC 9       VALUE 0.
+   88 BATCH-ELEMENT-FOUND                 VALUE 1.
+   88 BATCH-ELEMENT-NOT-FOUND             VALUE 0.
+
+*> ============================================================
+*> JSON STRING ESCAPING
+*> ============================================================
+01 WS-ESCAPE-SOURCE          PIC X(512)  VALUE SPACES.
+01 WS-ESCAPE-RESULT          PIC X(1024) VALUE SPACES.
+01 WS-ESCAPE-SRC-LEN         PIC 9(4)    VALUE 0.
+01 WS-ESCAPE-SRC-POS         PIC 9(4)    VALUE 0.
+01 WS-ESCAPE-OUT-POS         PIC 9(4)    VALUE 0.
+01 WS-ESCAPE-CHAR            PIC X       VALUE SPACE.
+01 WS-ESCAPE-CHAR-CODE       PIC 9(3)    VALUE 0.
+01 WS-ESCAPE-CHAR-CODE-ED    PIC 99      VALUE 0.
+
+*> ============================================================
+*> TOOL ENABLE/DISABLE CONTROL TABLE
+*> ============================================================
+01 WS-TOOLCTL-TAB-IDX        PIC 9(2)    VALUE 0.
+01 WS-TOOLCTL-TAB-MAX        PIC 9(2)    VALUE 0.
+01 WS-TOOLCTL-TAB.
+   05 WS-TOOLCTL-ENTRY OCCURS 20 TIMES.
+      10 WS-TOOLCTL-TAB-NAME   PIC X(24) VALUE SPACES.
+      10 WS-TOOLCTL-TAB-FLAG   PIC X(1)  VALUE "Y".
+01 WS-TOOL-IS-ENABLED        PIC 9       VALUE 1.
+   88 TOOL-IS-ENABLED                     VALUE 1.
+   88 TOOL-IS-DISABLED                    VALUE 0.
+
+*> ============================================================
+*> EXCHANGE RATE TABLE AND convert_currency TOOL
+*> ============================================================
+01 WS-RATES-TAB-IDX          PIC 9(2)    VALUE 0.
+01 WS-RATES-TAB-MAX          PIC 9(2)    VALUE 0.
+01 WS-RATES-MATCH-IDX        PIC 9(2)    VALUE 0.
+01 WS-RATES-TAB.
+   05 WS-RATES-ENTRY OCCURS 25 TIMES.
+      10 WS-RATES-TAB-CCY      PIC X(3)         VALUE SPACES.
+      10 WS-RATES-TAB-RATE     PIC 9(6)V9(6)    VALUE 0.
+      10 WS-RATES-TAB-EFF-DATE PIC X(8)         VALUE SPACES.
+01 WS-RATE-EDITED            PIC ZZZZZ9.999999 VALUE SPACES.
+01 WS-PARAM-ARG-CURRENCY     PIC X(8)    VALUE SPACES.
+01 WS-CONVERT-FOUND-FLAG     PIC 9       VALUE 0.
+   88 CONVERT-RATE-FOUND                  VALUE 1.
+   88 CONVERT-RATE-NOT-FOUND              VALUE 0.
+01 WS-CONVERT-AMOUNT         PIC S9(12)V9(6) VALUE 0.
+01 WS-CONVERT-RESULT         PIC S9(12)V9(6) VALUE 0.
+
+*> ============================================================
+*> ADD TOOL VALUES ARRAY
+*> ============================================================
+01 WS-PARAM-ARG-VALUES       PIC X(512)  VALUE SPACES.
+01 WS-VALUES-FOUND-FLAG      PIC 9       VALUE 0.
+   88 VALUES-ARRAY-FOUND                  VALUE 1.
+   88 VALUES-ARRAY-NOT-FOUND              VALUE 0.
+01 WS-VALUES-TAB-IDX         PIC 9(2)    VALUE 0.
+01 WS-VALUES-TAB-MAX         PIC 9(2)    VALUE 0.
+01 WS-VALUES-TAB.
+   05 WS-VALUES-ENTRY OCCURS 50 TIMES
+      PIC S9(12)V9(4) VALUE 0.
+01 WS-VALUES-SCAN-POS        PIC 9(4)    VALUE 0.
+01 WS-VALUES-ITEM-START      PIC 9(4)    VALUE 0.
+01 WS-VALUES-ITEM-LEN        PIC 9(4)    VALUE 0.
+01 WS-VALUES-ITEM-TEXT       PIC X(32)   VALUE SPACES.
+01 WS-VALUES-COUNT-EDITED    PIC Z9      VALUE SPACES.
+01 WS-VALUES-SKIPPED-COUNT   PIC 9(2)    VALUE 0.
+01 WS-VALUES-SKIPPED-EDITED  PIC Z9      VALUE SPACES.
+01 WS-VALUES-ITEM-OVFL-FLAG  PIC 9       VALUE 0.
+   88 VALUES-ITEM-OVERFLOWED               VALUE 1.
+   88 VALUES-ITEM-IN-RANGE                 VALUE 0.
+01 WS-VALUES-CAPACITY-FLAG   PIC 9       VALUE 0.
+   88 VALUES-CAPACITY-EXCEEDED             VALUE 1.
+   88 VALUES-CAPACITY-OK                   VALUE 0.
+
+*> ============================================================
+*> ADD TOOL OVERFLOW GUARD
+*> ============================================================
+01 WS-ADD-OVERFLOW-FLAG      PIC 9       VALUE 0.
+   88 ADD-RESULT-OVERFLOWED               VALUE 1.
+   88 ADD-RESULT-IN-RANGE                 VALUE 0.
+
+*> ============================================================
+*> BUSINESS-DAYS-BETWEEN TOOL
+*> ============================================================
+01 WS-PARAM-ARG-DATE1        PIC X(64)   VALUE SPACES.
+01 WS-PARAM-ARG-DATE2        PIC X(64)   VALUE SPACES.
+01 WS-BD-DATE1               PIC X(8)    VALUE SPACES.
+01 WS-BD-DATE2               PIC X(8)    VALUE SPACES.
+01 WS-BD-ORDINAL-1           PIC S9(9)   VALUE 0.
+01 WS-BD-ORDINAL-2           PIC S9(9)   VALUE 0.
+01 WS-BD-ORDINAL-SCRATCH     PIC S9(9)   VALUE 0.
+01 WS-BD-LOW-ORDINAL         PIC S9(9)   VALUE 0.
+01 WS-BD-HIGH-ORDINAL        PIC S9(9)   VALUE 0.
+01 WS-BD-WALK-ORDINAL        PIC S9(9)   VALUE 0.
+01 WS-BD-WEEKDAY-IDX         PIC S9(4)   VALUE 0.
+01 WS-BD-TOTAL-DAYS          PIC S9(9)   VALUE 0.
+01 WS-BD-BUSINESS-DAYS       PIC S9(9)   VALUE 0.
+01 WS-BD-TOTAL-DAYS-EDITED   PIC -(8)9   VALUE SPACES.
+01 WS-BD-BUS-DAYS-EDITED     PIC -(8)9   VALUE SPACES.
+01 WS-BD-CUM-DAYS-TAB-IDX    PIC 99      VALUE 0.
+01 WS-BD-CUM-DAYS-BEFORE-MONTH.
+   05 FILLER PIC S9(4) VALUE 0.
+   05 FILLER PIC S9(4) VALUE 31.
+   05 FILLER PIC S9(4) VALUE 59.
+   05 FILLER PIC S9(4) VALUE 90.
+   05 FILLER PIC S9(4) VALUE 120.
+   05 FILLER PIC S9(4) VALUE 151.
+   05 FILLER PIC S9(4) VALUE 181.
+   05 FILLER PIC S9(4) VALUE 212.
+   05 FILLER PIC S9(4) VALUE 243.
+   05 FILLER PIC S9(4) VALUE 273.
+   05 FILLER PIC S9(4) VALUE 304.
+   05 FILLER PIC S9(4) VALUE 334.
+01 WS-BD-CUM-DAYS-REDEF REDEFINES WS-BD-CUM-DAYS-BEFORE-MONTH.
+   05 WS-BD-CUM-DAYS-BEFORE OCCURS 12 TIMES PIC S9(4).
+
 PROCEDURE DIVISION.
 
 *> ============================================================
@@ -196,37 +465,244 @@ PROCEDURE DIVISION.
 *> stdin is closed (EOF) or the server is stopped.
 *> ============================================================
 MAIN-PROGRAM.
+    PERFORM INITIALIZE-RUNTIME
     PERFORM MAIN-LOOP UNTIL NOT SERVER-RUNNING
+    PERFORM FINALIZE-RUNTIME
     STOP RUN RETURNING 0
     .
 
+*> ============================================================
+*> INITIALIZE-RUNTIME
+*> One-time startup work: detect whether a batch driver input
+*> file was made available, pick up any checkpoint from a
+*> prior run, load the exchange-rate control file, load the
+*> tool enable/disable control file, and open the audit log.
+*> ============================================================
+INITIALIZE-RUNTIME.
+    PERFORM DETECT-RUN-MODE
+    IF RUN-MODE-BATCH
+        PERFORM LOAD-RESTART-CHECKPOINT
+    END-IF
+    PERFORM LOAD-RATES-TABLE
+    PERFORM LOAD-TOOLCTL-TABLE
+    PERFORM OPEN-AUDIT-FILE
+    .
+
+*> ============================================================
+*> DETECT-RUN-MODE
+*> Try to open the batch driver input file. If it is present
+*> (a JCL step supplied the INPUTREQ DD, or a shell redirect
+*> supplied the file), switch to batch driver mode; otherwise
+*> fall back to the original interactive stdio session.
+*> ============================================================
+DETECT-RUN-MODE.
+    SET RUN-MODE-INTERACTIVE TO TRUE
+    OPEN INPUT INPUT-REQUEST-FILE
+    IF WS-INPUTREQ-STATUS = "00"
+        SET RUN-MODE-BATCH TO TRUE
+    ELSE
+        SET RUN-MODE-INTERACTIVE TO TRUE
+    END-IF
+    .
+
+*> ============================================================
+*> LOAD-RESTART-CHECKPOINT
+*> If a restart file exists from a prior (abended) batch run,
+*> read the last successfully processed line number so we can
+*> skip everything already answered.
+*> ============================================================
+LOAD-RESTART-CHECKPOINT.
+    MOVE 0 TO WS-RESTART-SKIP-COUNT
+    OPEN INPUT RESTART-FILE
+    IF WS-RESTART-STATUS = "00"
+        READ RESTART-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE RESTART-LINE-NUM TO WS-RESTART-SKIP-COUNT
+                MOVE RESTART-REQUEST-ID TO WS-RESTART-ID-LAST
+        END-READ
+        CLOSE RESTART-FILE
+    END-IF
+    .
+
+*> ============================================================
+*> LOAD-RATES-TABLE
+*> Load the exchange-rate control file into WS-RATES-TAB.
+*> If the control file was not supplied, fall back to a
+*> small set of built-in rates so convert_currency still
+*> works on a bare install.
+*> ============================================================
+LOAD-RATES-TABLE.
+    MOVE 0 TO WS-RATES-TAB-MAX
+    OPEN INPUT RATES-FILE
+    IF WS-RATES-STATUS = "00"
+        PERFORM UNTIL EOF-REACHED
+            READ RATES-FILE
+                AT END
+                    SET EOF-REACHED TO TRUE
+                NOT AT END
+                    IF WS-RATES-TAB-MAX < 25
+                        ADD 1 TO WS-RATES-TAB-MAX
+                        MOVE RATES-CCY-CODE
+                            TO WS-RATES-TAB-CCY(WS-RATES-TAB-MAX)
+                        MOVE RATES-RATE
+                            TO WS-RATES-TAB-RATE(WS-RATES-TAB-MAX)
+                        MOVE RATES-EFF-DATE
+                            TO WS-RATES-TAB-EFF-DATE(WS-RATES-TAB-MAX)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE RATES-FILE
+        SET EOF-NOT-REACHED TO TRUE
+    ELSE
+        MOVE 1 TO WS-RATES-TAB-MAX
+        MOVE "EUR" TO WS-RATES-TAB-CCY(1)
+        MOVE 1.080000 TO WS-RATES-TAB-RATE(1)
+        MOVE "20260101" TO WS-RATES-TAB-EFF-DATE(1)
+        ADD 1 TO WS-RATES-TAB-MAX
+        MOVE "GBP" TO WS-RATES-TAB-CCY(WS-RATES-TAB-MAX)
+        MOVE 1.270000 TO WS-RATES-TAB-RATE(WS-RATES-TAB-MAX)
+        MOVE "20260101" TO WS-RATES-TAB-EFF-DATE(WS-RATES-TAB-MAX)
+        ADD 1 TO WS-RATES-TAB-MAX
+        MOVE "JPY" TO WS-RATES-TAB-CCY(WS-RATES-TAB-MAX)
+        MOVE 0.006500 TO WS-RATES-TAB-RATE(WS-RATES-TAB-MAX)
+        MOVE "20260101" TO WS-RATES-TAB-EFF-DATE(WS-RATES-TAB-MAX)
+    END-IF
+    .
+
+*> ============================================================
+*> LOAD-TOOLCTL-TABLE
+*> Load the tool enable/disable control file into
+*> WS-TOOLCTL-TAB. If the control file was not
+*> supplied, the table is left empty and CHECK-TOOL-ENABLED
+*> defaults every tool to enabled.
+*> ============================================================
+LOAD-TOOLCTL-TABLE.
+    MOVE 0 TO WS-TOOLCTL-TAB-MAX
+    OPEN INPUT TOOLCTL-FILE
+    IF WS-TOOLCTL-STATUS = "00"
+        PERFORM UNTIL EOF-REACHED
+            READ TOOLCTL-FILE
+                AT END
+                    SET EOF-REACHED TO TRUE
+                NOT AT END
+                    IF WS-TOOLCTL-TAB-MAX < 20
+                        ADD 1 TO WS-TOOLCTL-TAB-MAX
+                        MOVE TOOLCTL-NAME
+                            TO WS-TOOLCTL-TAB-NAME(WS-TOOLCTL-TAB-MAX)
+                        MOVE TOOLCTL-ENABLE-FLAG
+                            TO WS-TOOLCTL-TAB-FLAG(WS-TOOLCTL-TAB-MAX)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE TOOLCTL-FILE
+        SET EOF-NOT-REACHED TO TRUE
+    END-IF
+    .
+
+*> ============================================================
+*> OPEN-AUDIT-FILE
+*> Open the audit log for append (EXTEND) so a long-running
+*> session keeps adding to the same durable record instead of
+*> clobbering a prior run's history.
+*> ============================================================
+OPEN-AUDIT-FILE.
+    OPEN EXTEND AUDIT-FILE
+    IF WS-AUDIT-STATUS NOT = "00"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF
+    IF WS-AUDIT-STATUS = "00"
+        SET AUDIT-FILE-IS-OPEN TO TRUE
+    ELSE
+        SET AUDIT-FILE-NOT-OPEN TO TRUE
+        DISPLAY "WARNING: could not open audit log -- "
+            "tool calls will not be audited this run"
+            UPON SYSERR
+    END-IF
+    .
+
+*> ============================================================
+*> FINALIZE-RUNTIME
+*> Close the audit log and, in batch driver mode, print the
+*> control-break summary report.
+*> ============================================================
+FINALIZE-RUNTIME.
+    IF AUDIT-FILE-IS-OPEN
+        CLOSE AUDIT-FILE
+    END-IF
+    IF RUN-MODE-BATCH
+        CLOSE INPUT-REQUEST-FILE
+        PERFORM WRITE-BATCH-REPORT
+    END-IF
+    .
+
 *> ============================================================
 *> MAIN-LOOP
-*> Read one line from stdin, parse it, dispatch it, and
-*> (if needed) write a response to stdout.
+*> Read one line (from stdin, or from the batch driver file
+*> when present), parse it, dispatch it, and (if needed) write
+*> a response to stdout. A line may be a single JSON-RPC
+*> object or a JSON-RPC batch array.
 *> ============================================================
 MAIN-LOOP.
-    PERFORM READ-STDIN-LINE
+    PERFORM READ-NEXT-INPUT-LINE
     IF EOF-REACHED
         SET SERVER-STOPPED TO TRUE
     ELSE
-        PERFORM INITIALIZE-PARSE-STATE
-        PERFORM PARSE-JSON-RPC-MESSAGE
-        IF PARSE-FAILED
-            SET RESP-TYPE-ERROR TO TRUE
-            MOVE -32700 TO WS-ERROR-CODE
-            MOVE "Parse error" TO WS-ERROR-MESSAGE
-            PERFORM BUILD-ERROR-RESPONSE
-            PERFORM WRITE-STDOUT-LINE
+        IF RUN-MODE-BATCH AND WS-RESTART-SKIP-COUNT > 0
+            SUBTRACT 1 FROM WS-RESTART-SKIP-COUNT
         ELSE
-            PERFORM DISPATCH-METHOD
+            PERFORM DETECT-TOP-LEVEL-ARRAY
+            IF IS-TOP-LEVEL-ARRAY
+                PERFORM PROCESS-BATCH-ARRAY
+            ELSE
+                PERFORM PROCESS-ONE-MESSAGE
+            END-IF
             IF RESPONSE-NEEDED
                 PERFORM WRITE-STDOUT-LINE
             END-IF
+            IF RUN-MODE-BATCH
+                PERFORM WRITE-CHECKPOINT
+            END-IF
         END-IF
     END-IF
     .
 
+*> ============================================================
+*> PROCESS-ONE-MESSAGE
+*> Parse and dispatch exactly one JSON-RPC object that is
+*> currently sitting in WS-INPUT-BUFFER, leaving the response
+*> (if any) in WS-OUTPUT-BUFFER. Factored out of MAIN-LOOP so
+*> batch array elements can be run through the same
+*> pipeline as a single-line request.
+*> ============================================================
+PROCESS-ONE-MESSAGE.
+    PERFORM INITIALIZE-PARSE-STATE
+    PERFORM PARSE-JSON-RPC-MESSAGE
+    IF PARSE-FAILED
+        SET RESP-TYPE-ERROR TO TRUE
+        MOVE -32700 TO WS-ERROR-CODE
+        MOVE "Parse error" TO WS-ERROR-MESSAGE
+        PERFORM BUILD-ERROR-RESPONSE
+        ADD 1 TO WS-RPT-PARSE-FAIL-COUNT
+    ELSE
+        PERFORM DISPATCH-METHOD
+    END-IF
+    .
+
+*> ============================================================
+*> READ-NEXT-INPUT-LINE
+*> In batch driver mode, read the next record from the queued
+*> request file; otherwise read the next line from stdin.
+*> ============================================================
+READ-NEXT-INPUT-LINE.
+    IF RUN-MODE-BATCH
+        PERFORM READ-BATCH-FILE-LINE
+    ELSE
+        PERFORM READ-STDIN-LINE
+    END-IF
+    .
+
 *> ============================================================
 *> READ-STDIN-LINE
 *> Read a single line from stdin using ACCEPT.
@@ -242,6 +718,141 @@ READ-STDIN-LINE.
     END-ACCEPT
     .
 
+*> ============================================================
+*> READ-BATCH-FILE-LINE
+*> Read a single record from the batch driver's queued
+*> request file. Tracks the line number so a
+*> checkpoint can record exactly how far the run got.
+*> ============================================================
+READ-BATCH-FILE-LINE.
+    MOVE SPACES TO WS-INPUT-BUFFER
+    READ INPUT-REQUEST-FILE INTO WS-INPUT-BUFFER
+        AT END
+            SET EOF-REACHED TO TRUE
+        NOT AT END
+            SET EOF-NOT-REACHED TO TRUE
+            ADD 1 TO WS-BATCH-LINE-NUM
+    END-READ
+    .
+
+*> ============================================================
+*> WRITE-CHECKPOINT
+*> Record the last successfully processed input line and
+*> request id so a rerun after an abend can resume instead of
+*> resubmitting everything from line one.
+*> ============================================================
+WRITE-CHECKPOINT.
+    MOVE FUNCTION TRIM(WS-REQUEST-ID) TO WS-RESTART-ID-LAST
+    MOVE WS-BATCH-LINE-NUM TO RESTART-LINE-NUM
+    MOVE WS-RESTART-ID-LAST TO RESTART-REQUEST-ID
+    OPEN OUTPUT RESTART-FILE
+    IF WS-RESTART-STATUS = "00"
+        WRITE RESTART-RECORD
+        CLOSE RESTART-FILE
+    ELSE
+        IF RESTART-WARNING-NOT-GIVEN
+            DISPLAY "WARNING: could not open restart checkpoint "
+                "file -- this run cannot be resumed from a "
+                "checkpoint if interrupted"
+                UPON SYSERR
+            SET RESTART-WARNING-GIVEN TO TRUE
+        END-IF
+    END-IF
+    .
+
+*> ============================================================
+*> WRITE-BATCH-REPORT
+*> Print the control-break summary report at the end of a
+*> batch driver run: count of calls per tool name, count of
+*> isError results, and count of parse failures.
+*> ============================================================
+WRITE-BATCH-REPORT.
+    OPEN OUTPUT REPORT-FILE
+    IF WS-REPORT-STATUS NOT = "00"
+        DISPLAY "WARNING: could not open batch summary report "
+            "file -- summary not written this run"
+            UPON SYSERR
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE SPACES TO WS-RPT-LINE
+    MOVE "MCP-SERVER BATCH RUN SUMMARY REPORT" TO WS-RPT-LINE
+    WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+    MOVE SPACES TO WS-RPT-LINE
+    MOVE "------------------------------------" TO WS-RPT-LINE
+    WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+    MOVE SPACES TO WS-RPT-LINE
+    MOVE "TOOL CALLS BY NAME:" TO WS-RPT-LINE
+    WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+    PERFORM VARYING WS-RPT-TOOL-TAB-IDX FROM 1 BY 1
+        UNTIL WS-RPT-TOOL-TAB-IDX > WS-RPT-TOOL-TAB-MAX
+        MOVE ZERO TO WS-RPT-EDIT-COUNT
+        MOVE WS-RPT-TOOL-COUNT(WS-RPT-TOOL-TAB-IDX)
+            TO WS-RPT-EDIT-COUNT
+        MOVE SPACES TO WS-RPT-LINE
+        STRING
+            "  " DELIMITED SIZE
+            WS-RPT-TOOL-NAME(WS-RPT-TOOL-TAB-IDX)
+                DELIMITED SPACES
+            " : " DELIMITED SIZE
+            WS-RPT-EDIT-COUNT DELIMITED SIZE
+            INTO WS-RPT-LINE
+        END-STRING
+        WRITE REPORT-RECORD FROM WS-RPT-LINE
+    END-PERFORM
+
+    MOVE ZERO TO WS-RPT-EDIT-COUNT
+    MOVE WS-RPT-ISERROR-COUNT TO WS-RPT-EDIT-COUNT
+    MOVE SPACES TO WS-RPT-LINE
+    STRING
+        "ISERROR RESULTS : " DELIMITED SIZE
+        WS-RPT-EDIT-COUNT DELIMITED SIZE
+        INTO WS-RPT-LINE
+    END-STRING
+    WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+    MOVE ZERO TO WS-RPT-EDIT-COUNT
+    MOVE WS-RPT-PARSE-FAIL-COUNT TO WS-RPT-EDIT-COUNT
+    MOVE SPACES TO WS-RPT-LINE
+    STRING
+        "PARSE FAILURES  : " DELIMITED SIZE
+        WS-RPT-EDIT-COUNT DELIMITED SIZE
+        INTO WS-RPT-LINE
+    END-STRING
+    WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+    CLOSE REPORT-FILE
+    .
+
+*> ============================================================
+*> TALLY-TOOL-CALL
+*> Increment the control-break count for WS-TRIMMED-METHOD
+*> (the tool name), adding a new table entry the first time a
+*> tool name is seen.
+*> ============================================================
+TALLY-TOOL-CALL.
+    SET TALLY-TOOL-NOT-FOUND TO TRUE
+    PERFORM VARYING WS-RPT-TOOL-TAB-IDX FROM 1 BY 1
+        UNTIL WS-RPT-TOOL-TAB-IDX > WS-RPT-TOOL-TAB-MAX
+           OR TALLY-TOOL-FOUND
+        IF WS-RPT-TOOL-NAME(WS-RPT-TOOL-TAB-IDX)
+            = WS-TRIMMED-METHOD
+            ADD 1 TO WS-RPT-TOOL-COUNT(WS-RPT-TOOL-TAB-IDX)
+            SET TALLY-TOOL-FOUND TO TRUE
+        END-IF
+    END-PERFORM
+    IF TALLY-TOOL-NOT-FOUND
+       AND WS-RPT-TOOL-TAB-MAX < 20
+        ADD 1 TO WS-RPT-TOOL-TAB-MAX
+        MOVE WS-TRIMMED-METHOD
+            TO WS-RPT-TOOL-NAME(WS-RPT-TOOL-TAB-MAX)
+        MOVE 1 TO WS-RPT-TOOL-COUNT(WS-RPT-TOOL-TAB-MAX)
+    END-IF
+    .
+
 *> ============================================================
 *> INITIALIZE-PARSE-STATE
 *> Reset all parsed fields before processing a new message.
@@ -261,6 +872,11 @@ INITIALIZE-PARSE-STATE.
     MOVE SPACES TO WS-PARAM-ARG-B
     MOVE SPACES TO WS-PARAM-ARG-VALUE
     MOVE SPACES TO WS-PARAM-ARG-DATE
+    MOVE SPACES TO WS-PARAM-ARG-VALUES
+    MOVE SPACES TO WS-PARAM-ARG-DATE1
+    MOVE SPACES TO WS-PARAM-ARG-DATE2
+    MOVE SPACES TO WS-PARAM-ARG-CURRENCY
+    SET VALUES-ARRAY-NOT-FOUND TO TRUE
     MOVE SPACES TO WS-RESULT-CONTENT
     MOVE 0 TO WS-ERROR-CODE
     MOVE SPACES TO WS-ERROR-MESSAGE
@@ -349,6 +965,38 @@ PARSE-JSON-RPC-MESSAGE.
     IF KEY-FOUND
         MOVE WS-EXTRACT-VALUE TO WS-PARAM-ARG-DATE
     END-IF
+
+    *> Extract params.arguments.values (add tool)
+    MOVE SPACES TO WS-EXTRACT-VALUE
+    MOVE '"values"' TO WS-SEARCH-KEY
+    PERFORM EXTRACT-JSON-VALUE-IN-ARGUMENTS
+    IF KEY-FOUND
+        MOVE WS-EXTRACT-VALUE TO WS-PARAM-ARG-VALUES
+        SET VALUES-ARRAY-FOUND TO TRUE
+    END-IF
+
+    *> Extract params.arguments.date1/date2 (business_days_between)
+    MOVE SPACES TO WS-EXTRACT-VALUE
+    MOVE '"date1"' TO WS-SEARCH-KEY
+    PERFORM EXTRACT-JSON-VALUE-IN-ARGUMENTS
+    IF KEY-FOUND
+        MOVE WS-EXTRACT-VALUE TO WS-PARAM-ARG-DATE1
+    END-IF
+
+    MOVE SPACES TO WS-EXTRACT-VALUE
+    MOVE '"date2"' TO WS-SEARCH-KEY
+    PERFORM EXTRACT-JSON-VALUE-IN-ARGUMENTS
+    IF KEY-FOUND
+        MOVE WS-EXTRACT-VALUE TO WS-PARAM-ARG-DATE2
+    END-IF
+
+    *> Extract params.arguments.currency (convert_currency)
+    MOVE SPACES TO WS-EXTRACT-VALUE
+    MOVE '"currency"' TO WS-SEARCH-KEY
+    PERFORM EXTRACT-JSON-VALUE-IN-ARGUMENTS
+    IF KEY-FOUND
+        MOVE WS-EXTRACT-VALUE TO WS-PARAM-ARG-CURRENCY
+    END-IF
     .
 
 *> ============================================================
@@ -460,13 +1108,75 @@ SKIP-WHITESPACE.
 EXTRACT-VALUE-AT-POSITION.
     MOVE WS-INPUT-BUFFER(WS-SCAN-POS:1) TO WS-SCAN-CHAR
 
-    IF WS-SCAN-CHAR = WS-QUOTE
-        *> String value - extract content between quotes
-        PERFORM EXTRACT-QUOTED-STRING
+    EVALUATE TRUE
+        WHEN WS-SCAN-CHAR = WS-QUOTE
+            *> String value - extract content between quotes
+            PERFORM EXTRACT-QUOTED-STRING
+        WHEN WS-SCAN-CHAR = "["
+            *> Array value - extract the raw element list
+            PERFORM EXTRACT-ARRAY-VALUE
+        WHEN OTHER
+            *> Numeric or other unquoted value
+            PERFORM EXTRACT-UNQUOTED-VALUE
+    END-EVALUATE
+    .
+
+*> ============================================================
+*> EXTRACT-ARRAY-VALUE
+*> Extract the raw, comma-separated element text of a JSON
+*> array starting at WS-SCAN-POS (the opening bracket),
+*> tracking nesting depth and quoted strings so embedded
+*> commas and brackets inside strings do not confuse the
+*> scan. Result (without the outer brackets) goes into
+*> WS-EXTRACT-VALUE.
+*> ============================================================
+EXTRACT-ARRAY-VALUE.
+    ADD 1 TO WS-SCAN-POS
+    MOVE WS-SCAN-POS TO WS-VALUE-START
+    MOVE 0 TO WS-VALUE-LEN
+    MOVE 1 TO WS-NESTING-DEPTH
+    SET NOT-IN-STRING TO TRUE
+
+    PERFORM UNTIL WS-SCAN-POS > WS-INPUT-LENGTH
+        OR WS-NESTING-DEPTH = 0
+        MOVE WS-INPUT-BUFFER(WS-SCAN-POS:1) TO WS-SCAN-CHAR
+        EVALUATE TRUE
+            WHEN IN-STRING AND WS-SCAN-CHAR = X"5C"
+                 AND WS-SCAN-POS < WS-INPUT-LENGTH
+                ADD 2 TO WS-SCAN-POS
+                ADD 2 TO WS-VALUE-LEN
+            WHEN WS-SCAN-CHAR = WS-QUOTE
+                IF IN-STRING
+                    SET NOT-IN-STRING TO TRUE
+                ELSE
+                    SET IN-STRING TO TRUE
+                END-IF
+                ADD 1 TO WS-SCAN-POS
+                ADD 1 TO WS-VALUE-LEN
+            WHEN NOT-IN-STRING AND WS-SCAN-CHAR = "["
+                ADD 1 TO WS-NESTING-DEPTH
+                ADD 1 TO WS-SCAN-POS
+                ADD 1 TO WS-VALUE-LEN
+            WHEN NOT-IN-STRING AND WS-SCAN-CHAR = "]"
+                SUBTRACT 1 FROM WS-NESTING-DEPTH
+                IF WS-NESTING-DEPTH NOT = 0
+                    ADD 1 TO WS-VALUE-LEN
+                END-IF
+                ADD 1 TO WS-SCAN-POS
+            WHEN OTHER
+                ADD 1 TO WS-SCAN-POS
+                ADD 1 TO WS-VALUE-LEN
+        END-EVALUATE
+    END-PERFORM
+
+    MOVE WS-VALUE-LEN TO WS-EXTRACT-LENGTH
+    IF WS-VALUE-LEN > 0
+        MOVE WS-INPUT-BUFFER(WS-VALUE-START:WS-VALUE-LEN)
+            TO WS-EXTRACT-VALUE
     ELSE
-        *> Numeric or other unquoted value
-        PERFORM EXTRACT-UNQUOTED-VALUE
+        MOVE SPACES TO WS-EXTRACT-VALUE
     END-IF
+    SET KEY-FOUND TO TRUE
     .
 
 *> ============================================================
@@ -702,6 +1412,159 @@ EXTRACT-JSON-VALUE-IN-ARGUMENTS.
     END-IF
     .
 
+*> ============================================================
+*> DETECT-TOP-LEVEL-ARRAY
+*> A JSON-RPC batch request is a top-level JSON array of
+*> request objects rather than a single object.
+*> Sets IS-TOP-LEVEL-ARRAY when the first non-blank character
+*> of the input line is "[".
+*> ============================================================
+DETECT-TOP-LEVEL-ARRAY.
+    SET NOT-TOP-LEVEL-ARRAY TO TRUE
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-BUFFER))
+        TO WS-BATCH-SOURCE-LEN
+    IF WS-BATCH-SOURCE-LEN > 0
+        MOVE 1 TO WS-BATCH-SCAN-POS
+        PERFORM UNTIL WS-BATCH-SCAN-POS > WS-BATCH-SOURCE-LEN
+            OR WS-INPUT-BUFFER(WS-BATCH-SCAN-POS:1) NOT = " "
+            ADD 1 TO WS-BATCH-SCAN-POS
+        END-PERFORM
+        IF WS-BATCH-SCAN-POS <= WS-BATCH-SOURCE-LEN
+            IF WS-INPUT-BUFFER(WS-BATCH-SCAN-POS:1) = "["
+                SET IS-TOP-LEVEL-ARRAY TO TRUE
+            END-IF
+        END-IF
+    END-IF
+    .
+
+*> ============================================================
+*> PROCESS-BATCH-ARRAY
+*> Split the top-level JSON array sitting in WS-INPUT-BUFFER
+*> into its individual request objects, run each one through
+*> PROCESS-ONE-MESSAGE, and collect the responses (skipping
+*> notifications, which produce none) into a single combined
+*> JSON array response.
+*> ============================================================
+PROCESS-BATCH-ARRAY.
+    MOVE WS-INPUT-BUFFER TO WS-BATCH-SOURCE
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-BATCH-SOURCE))
+        TO WS-BATCH-SOURCE-LEN
+    MOVE SPACES TO WS-BATCH-OUTPUT
+    MOVE 1 TO WS-BATCH-OUTPUT-LEN
+    MOVE 0 TO WS-BATCH-RESPONSE-COUNT
+    MOVE 0 TO WS-BATCH-ELEMENT-TOTAL
+    MOVE 1 TO WS-BATCH-SCAN-POS
+
+    PERFORM FIND-NEXT-JSON-OBJECT
+    PERFORM UNTIL BATCH-ELEMENT-NOT-FOUND
+        ADD 1 TO WS-BATCH-ELEMENT-TOTAL
+        MOVE SPACES TO WS-INPUT-BUFFER
+        MOVE WS-BATCH-SOURCE(WS-BATCH-ELEMENT-START:
+            WS-BATCH-ELEMENT-LEN) TO WS-INPUT-BUFFER
+
+        PERFORM PROCESS-ONE-MESSAGE
+
+        IF RESPONSE-NEEDED
+            IF WS-BATCH-RESPONSE-COUNT > 0
+                STRING "," DELIMITED SIZE
+                    INTO WS-BATCH-OUTPUT
+                    WITH POINTER WS-BATCH-OUTPUT-LEN
+                END-STRING
+            END-IF
+            STRING FUNCTION TRIM(WS-OUTPUT-BUFFER)
+                DELIMITED SIZE
+                INTO WS-BATCH-OUTPUT
+                WITH POINTER WS-BATCH-OUTPUT-LEN
+            END-STRING
+            ADD 1 TO WS-BATCH-RESPONSE-COUNT
+        END-IF
+
+        MOVE WS-BATCH-ELEMENT-START TO WS-BATCH-SCAN-POS
+        ADD WS-BATCH-ELEMENT-LEN TO WS-BATCH-SCAN-POS
+        PERFORM FIND-NEXT-JSON-OBJECT
+    END-PERFORM
+
+    IF WS-BATCH-RESPONSE-COUNT > 0
+        MOVE SPACES TO WS-OUTPUT-BUFFER
+        STRING
+            "[" DELIMITED SIZE
+            FUNCTION TRIM(WS-BATCH-OUTPUT) DELIMITED SIZE
+            "]" DELIMITED SIZE
+            INTO WS-OUTPUT-BUFFER
+        END-STRING
+        SET RESPONSE-NEEDED TO TRUE
+    ELSE
+        IF WS-BATCH-ELEMENT-TOTAL = 0
+            SET ID-NOT-PRESENT TO TRUE
+            MOVE -32600 TO WS-ERROR-CODE
+            MOVE "Invalid Request" TO WS-ERROR-MESSAGE
+            PERFORM BUILD-ERROR-RESPONSE
+        ELSE
+            SET NO-RESPONSE-NEEDED TO TRUE
+        END-IF
+    END-IF
+    .
+
+*> ============================================================
+*> FIND-NEXT-JSON-OBJECT
+*> Starting at WS-BATCH-SCAN-POS, locate the next top-level
+*> "{...}" object in WS-BATCH-SOURCE, tracking brace depth and
+*> quoted strings so braces inside string values do not
+*> confuse the scan. Sets WS-BATCH-ELEMENT-START/LEN and
+*> BATCH-ELEMENT-FOUND, or BATCH-ELEMENT-NOT-FOUND when no
+*> further object remains.
+*> ============================================================
+FIND-NEXT-JSON-OBJECT.
+    SET BATCH-ELEMENT-NOT-FOUND TO TRUE
+    MOVE 0 TO WS-BATCH-ELEMENT-START
+    MOVE 0 TO WS-BATCH-ELEMENT-LEN
+
+    *> Skip forward to the next opening brace
+    PERFORM UNTIL WS-BATCH-SCAN-POS > WS-BATCH-SOURCE-LEN
+        OR WS-BATCH-SOURCE(WS-BATCH-SCAN-POS:1) = "{"
+        ADD 1 TO WS-BATCH-SCAN-POS
+    END-PERFORM
+
+    IF WS-BATCH-SCAN-POS > WS-BATCH-SOURCE-LEN
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE WS-BATCH-SCAN-POS TO WS-BATCH-ELEMENT-START
+    MOVE 0 TO WS-BATCH-BRACE-DEPTH
+    SET BATCH-NOT-IN-STRING TO TRUE
+
+    PERFORM UNTIL WS-BATCH-SCAN-POS > WS-BATCH-SOURCE-LEN
+        OR (WS-BATCH-BRACE-DEPTH = 0
+            AND WS-BATCH-SCAN-POS > WS-BATCH-ELEMENT-START)
+        MOVE WS-BATCH-SOURCE(WS-BATCH-SCAN-POS:1)
+            TO WS-SCAN-CHAR
+        EVALUATE TRUE
+            WHEN BATCH-IN-STRING AND WS-SCAN-CHAR = X"5C"
+                 AND WS-BATCH-SCAN-POS < WS-BATCH-SOURCE-LEN
+                ADD 2 TO WS-BATCH-SCAN-POS
+            WHEN WS-SCAN-CHAR = WS-QUOTE
+                IF BATCH-IN-STRING
+                    SET BATCH-NOT-IN-STRING TO TRUE
+                ELSE
+                    SET BATCH-IN-STRING TO TRUE
+                END-IF
+                ADD 1 TO WS-BATCH-SCAN-POS
+            WHEN BATCH-NOT-IN-STRING AND WS-SCAN-CHAR = "{"
+                ADD 1 TO WS-BATCH-BRACE-DEPTH
+                ADD 1 TO WS-BATCH-SCAN-POS
+            WHEN BATCH-NOT-IN-STRING AND WS-SCAN-CHAR = "}"
+                SUBTRACT 1 FROM WS-BATCH-BRACE-DEPTH
+                ADD 1 TO WS-BATCH-SCAN-POS
+            WHEN OTHER
+                ADD 1 TO WS-BATCH-SCAN-POS
+        END-EVALUATE
+    END-PERFORM
+
+    COMPUTE WS-BATCH-ELEMENT-LEN =
+        WS-BATCH-SCAN-POS - WS-BATCH-ELEMENT-START
+    SET BATCH-ELEMENT-FOUND TO TRUE
+    .
+
 *> ============================================================
 *> DISPATCH-METHOD
 *> Route the parsed method to the appropriate handler.
@@ -783,63 +1646,169 @@ HANDLE-PING.
 
 *> ============================================================
 *> HANDLE-TOOLS-LIST
-*> Returns the list of all three available tools with their
-*> names, descriptions, and input schemas.
-*> Each tool plays to a classic COBOL strength:
+*> Returns the list of all available tools with their names,
+*> descriptions, and input schemas. Each tool plays to a
+*> classic COBOL strength:
 *>   - add: COMPUTE verb arithmetic (since 1959)
 *>   - format_currency: PICTURE clause formatting
 *>   - validate_date: date validation with leap years
+*>   - convert_currency: rate-file-driven FX conversion
+*>   - business_days_between: date-math turnaround times
+*> A tool switched off in the control file is left
+*> out of the list entirely rather than silently offered.
 *> ============================================================
 HANDLE-TOOLS-LIST.
     IF ID-IS-PRESENT
         MOVE SPACES TO WS-RESULT-CONTENT
-        STRING
-            '{"tools":['
-
-            '{"name":"add",'
-            '"description":"Add two numbers together '
-            'using COBOL COMPUTE -- the original cloud '
-            'computing, circa 1959.",'
-            '"inputSchema":{"type":"object",'
-            '"properties":{"a":{"type":"number",'
-            '"description":"First number"},'
-            '"b":{"type":"number",'
-            '"description":"Second number"}},'
-            '"required":["a","b"]}}'
-
-            ',{"name":"format_currency",'
-            '"description":"Format a number as US '
-            'currency using COBOL PICTURE clause. '
-            'The one thing COBOL does better than every '
-            'modern language.",'
-            '"inputSchema":{"type":"object",'
-            '"properties":{"amount":{"type":"number",'
-            '"description":"Amount to format as currency'
-            '"}},"required":["amount"]}}'
-
-            ',{"name":"validate_date",'
-            '"description":"Validate a date in YYYYMMDD '
-            'format, including leap year rules. COBOL has '
-            'been validating dates since before most '
-            'programmers were born.",'
-            '"inputSchema":{"type":"object",'
-            '"properties":{"date":{"type":"string",'
-            '"description":"Date in YYYYMMDD format"}},'
-            '"required":["date"]}}'
-
-            ']}'
-            DELIMITED SIZE
+        MOVE 1 TO WS-TOOLS-LIST-POINTER
+        MOVE 0 TO WS-TOOLS-LIST-COUNT
+        STRING '{"tools":[' DELIMITED SIZE
+            INTO WS-RESULT-CONTENT
+            WITH POINTER WS-TOOLS-LIST-POINTER
+        END-STRING
+
+        MOVE "add" TO WS-TRIMMED-METHOD
+        PERFORM CHECK-TOOL-ENABLED
+        IF TOOL-IS-ENABLED
+            PERFORM APPEND-TOOLS-LIST-SEPARATOR
+            STRING
+                '{"name":"add",'
+                '"description":"Add two numbers (or a '
+                'values array) together using COBOL '
+                'COMPUTE -- the original cloud computing, '
+                'circa 1959.",'
+                '"inputSchema":{"type":"object",'
+                '"properties":{"a":{"type":"number",'
+                '"description":"First number"},'
+                '"b":{"type":"number",'
+                '"description":"Second number"},'
+                '"values":{"type":"array",'
+                '"items":{"type":"number"},'
+                '"description":"Array of numbers to sum, '
+                'as an alternative to a/b"}}}}'
+                DELIMITED SIZE
+                INTO WS-RESULT-CONTENT
+                WITH POINTER WS-TOOLS-LIST-POINTER
+            END-STRING
+        END-IF
+
+        MOVE "format_currency" TO WS-TRIMMED-METHOD
+        PERFORM CHECK-TOOL-ENABLED
+        IF TOOL-IS-ENABLED
+            PERFORM APPEND-TOOLS-LIST-SEPARATOR
+            STRING
+                '{"name":"format_currency",'
+                '"description":"Format a number as US '
+                'currency using COBOL PICTURE clause. '
+                'The one thing COBOL does better than every '
+                'modern language.",'
+                '"inputSchema":{"type":"object",'
+                '"properties":{"amount":{"type":"number",'
+                '"description":"Amount to format as currency'
+                '"}},"required":["amount"]}}'
+                DELIMITED SIZE
+                INTO WS-RESULT-CONTENT
+                WITH POINTER WS-TOOLS-LIST-POINTER
+            END-STRING
+        END-IF
+
+        MOVE "validate_date" TO WS-TRIMMED-METHOD
+        PERFORM CHECK-TOOL-ENABLED
+        IF TOOL-IS-ENABLED
+            PERFORM APPEND-TOOLS-LIST-SEPARATOR
+            STRING
+                '{"name":"validate_date",'
+                '"description":"Validate a date in YYYYMMDD '
+                'format, including leap year rules. COBOL has '
+                'been validating dates since before most '
+                'programmers were born.",'
+                '"inputSchema":{"type":"object",'
+                '"properties":{"date":{"type":"string",'
+                '"description":"Date in YYYYMMDD format"}},'
+                '"required":["date"]}}'
+                DELIMITED SIZE
+                INTO WS-RESULT-CONTENT
+                WITH POINTER WS-TOOLS-LIST-POINTER
+            END-STRING
+        END-IF
+
+        MOVE "convert_currency" TO WS-TRIMMED-METHOD
+        PERFORM CHECK-TOOL-ENABLED
+        IF TOOL-IS-ENABLED
+            PERFORM APPEND-TOOLS-LIST-SEPARATOR
+            STRING
+                '{"name":"convert_currency",'
+                '"description":"Convert an amount from a '
+                'foreign currency to USD using the '
+                'maintained exchange-rate file, then format '
+                'it with the same COBOL PICTURE clause as '
+                'format_currency.",'
+                '"inputSchema":{"type":"object",'
+                '"properties":{"amount":{"type":"number",'
+                '"description":"Amount in the foreign '
+                'currency"},'
+                '"currency":{"type":"string",'
+                '"description":"Three-letter currency code, '
+                'e.g. EUR"}},'
+                '"required":["amount","currency"]}}'
+                DELIMITED SIZE
+                INTO WS-RESULT-CONTENT
+                WITH POINTER WS-TOOLS-LIST-POINTER
+            END-STRING
+        END-IF
+
+        MOVE "business_days_between" TO WS-TRIMMED-METHOD
+        PERFORM CHECK-TOOL-ENABLED
+        IF TOOL-IS-ENABLED
+            PERFORM APPEND-TOOLS-LIST-SEPARATOR
+            STRING
+                '{"name":"business_days_between",'
+                '"description":"Return the number of '
+                'calendar days and business days (weekdays) '
+                'between two YYYYMMDD dates, built on the '
+                'same leap-year and days-in-month logic as '
+                'validate_date.",'
+                '"inputSchema":{"type":"object",'
+                '"properties":{"date1":{"type":"string",'
+                '"description":"First date, YYYYMMDD"},'
+                '"date2":{"type":"string",'
+                '"description":"Second date, YYYYMMDD"}},'
+                '"required":["date1","date2"]}}'
+                DELIMITED SIZE
+                INTO WS-RESULT-CONTENT
+                WITH POINTER WS-TOOLS-LIST-POINTER
+            END-STRING
+        END-IF
+
+        STRING ']}' DELIMITED SIZE
             INTO WS-RESULT-CONTENT
+            WITH POINTER WS-TOOLS-LIST-POINTER
         END-STRING
         PERFORM BUILD-SUCCESS-RESPONSE
     END-IF
     .
 
+*> ============================================================
+*> APPEND-TOOLS-LIST-SEPARATOR
+*> Emits a "," before the next tool's JSON object in
+*> HANDLE-TOOLS-LIST's result, except before the first one.
+*> ============================================================
+APPEND-TOOLS-LIST-SEPARATOR.
+    IF WS-TOOLS-LIST-COUNT > 0
+        STRING ',' DELIMITED SIZE
+            INTO WS-RESULT-CONTENT
+            WITH POINTER WS-TOOLS-LIST-POINTER
+        END-STRING
+    END-IF
+    ADD 1 TO WS-TOOLS-LIST-COUNT
+    .
+
 *> ============================================================
 *> HANDLE-TOOLS-CALL
 *> Routes to the appropriate tool handler based on params.name.
-*> Dispatches to add, format_currency, or validate_date.
-*> Returns isError for unknown tool names.
+*> Returns isError for unknown or disabled tool names. Every
+*> call is tallied for the batch report and written
+*> to the audit log.
 *>
 *> The tool name was already extracted from params.name
 *> during PARSE-JSON-RPC-MESSAGE into WS-PARAM-NAME.
@@ -848,30 +1817,158 @@ HANDLE-TOOLS-CALL.
     IF ID-IS-PRESENT
         MOVE FUNCTION TRIM(WS-PARAM-NAME)
             TO WS-TRIMMED-METHOD
-        EVALUATE WS-TRIMMED-METHOD
-            WHEN "add"
-                PERFORM HANDLE-TOOL-ADD
-            WHEN "format_currency"
-                PERFORM HANDLE-TOOL-FORMAT-CURRENCY
-            WHEN "validate_date"
-                PERFORM HANDLE-TOOL-VALIDATE-DATE
-            WHEN OTHER
-                PERFORM HANDLE-TOOL-NOT-FOUND
-        END-EVALUATE
+        PERFORM CHECK-TOOL-ENABLED
+        IF TOOL-IS-DISABLED
+            PERFORM HANDLE-TOOL-DISABLED
+        ELSE
+            EVALUATE WS-TRIMMED-METHOD
+                WHEN "add"
+                    PERFORM HANDLE-TOOL-ADD
+                WHEN "format_currency"
+                    PERFORM HANDLE-TOOL-FORMAT-CURRENCY
+                WHEN "validate_date"
+                    PERFORM HANDLE-TOOL-VALIDATE-DATE
+                WHEN "convert_currency"
+                    PERFORM HANDLE-TOOL-CONVERT-CURRENCY
+                WHEN "business_days_between"
+                    PERFORM HANDLE-TOOL-BUSINESS-DAYS-BETWEEN
+                WHEN OTHER
+                    PERFORM HANDLE-TOOL-NOT-FOUND
+            END-EVALUATE
+        END-IF
+        IF WS-RESULT-CONTENT(1:16) = '{"isError":true,'
+            ADD 1 TO WS-RPT-ISERROR-COUNT
+        END-IF
+        PERFORM TALLY-TOOL-CALL
+        PERFORM WRITE-AUDIT-RECORD
     END-IF
     .
 
 *> ============================================================
-*> HANDLE-TOOL-ADD
-*> Add two numbers together using COBOL COMPUTE.
-*> Extracts arguments "a" and "b" from the request,
-*> validates they are numeric, computes the sum, and
-*> returns the result as text.
+*> CHECK-TOOL-ENABLED
+*> Looks up WS-TRIMMED-METHOD in the tool control table loaded
+*> at startup. A tool with no entry in the control
+*> file defaults to enabled.
 *> ============================================================
-HANDLE-TOOL-ADD.
-    *> Validate that argument "a" was provided and is numeric
-    MOVE FUNCTION TRIM(WS-PARAM-ARG-A)
-        TO WS-NUMERIC-CHECK-VALUE
+CHECK-TOOL-ENABLED.
+    SET TOOL-IS-ENABLED TO TRUE
+    PERFORM VARYING WS-TOOLCTL-TAB-IDX FROM 1 BY 1
+        UNTIL WS-TOOLCTL-TAB-IDX > WS-TOOLCTL-TAB-MAX
+        IF WS-TOOLCTL-TAB-NAME(WS-TOOLCTL-TAB-IDX)
+            = WS-TRIMMED-METHOD
+            IF WS-TOOLCTL-TAB-FLAG(WS-TOOLCTL-TAB-IDX) = "N"
+                SET TOOL-IS-DISABLED TO TRUE
+            ELSE
+                SET TOOL-IS-ENABLED TO TRUE
+            END-IF
+        END-IF
+    END-PERFORM
+    .
+
+*> ============================================================
+*> HANDLE-TOOL-DISABLED
+*> A known tool name that the control file has switched off
+*> comes back as a normal isError result, the same
+*> shape as an unknown tool, rather than being silently
+*> offered.
+*> ============================================================
+HANDLE-TOOL-DISABLED.
+    MOVE WS-TRIMMED-METHOD TO WS-ESCAPE-SOURCE
+    PERFORM ESCAPE-JSON-STRING
+    STRING
+        '{"isError":true,"content":[{"type":"text","text":'
+        DELIMITED SIZE
+        '"Tool ' DELIMITED SIZE
+        FUNCTION TRIM(WS-ESCAPE-RESULT) DELIMITED SPACES
+        ' is currently disabled"}]}' DELIMITED SIZE
+        INTO WS-RESULT-CONTENT
+    END-STRING
+    PERFORM BUILD-SUCCESS-RESPONSE
+    .
+
+*> ============================================================
+*> WRITE-AUDIT-RECORD
+*> Appends one durable record per tools/call invocation to the
+*> audit log: a timestamp, the request id, the tool
+*> name, the raw argument values captured during parsing, and
+*> whether the call came back as an error result.
+*> ============================================================
+WRITE-AUDIT-RECORD.
+    IF AUDIT-FILE-NOT-OPEN
+        EXIT PARAGRAPH
+    END-IF
+    MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+    MOVE SPACES TO WS-AUDIT-ARGUMENTS
+    STRING
+        'a=' DELIMITED SIZE
+        FUNCTION TRIM(WS-PARAM-ARG-A) DELIMITED SPACES
+        ' b=' DELIMITED SIZE
+        FUNCTION TRIM(WS-PARAM-ARG-B) DELIMITED SPACES
+        ' values=' DELIMITED SIZE
+        FUNCTION TRIM(WS-PARAM-ARG-VALUES) DELIMITED SPACES
+        ' date=' DELIMITED SIZE
+        FUNCTION TRIM(WS-PARAM-ARG-DATE) DELIMITED SPACES
+        ' date1=' DELIMITED SIZE
+        FUNCTION TRIM(WS-PARAM-ARG-DATE1) DELIMITED SPACES
+        ' date2=' DELIMITED SIZE
+        FUNCTION TRIM(WS-PARAM-ARG-DATE2) DELIMITED SPACES
+        ' currency=' DELIMITED SIZE
+        FUNCTION TRIM(WS-PARAM-ARG-CURRENCY) DELIMITED SPACES
+        ' value=' DELIMITED SIZE
+        FUNCTION TRIM(WS-PARAM-ARG-VALUE) DELIMITED SPACES
+        INTO WS-AUDIT-ARGUMENTS
+    END-STRING
+
+    IF WS-RESULT-CONTENT(1:16) = '{"isError":true,'
+        MOVE "ERROR" TO WS-AUDIT-RESULT-FLAG
+    ELSE
+        MOVE "OK" TO WS-AUDIT-RESULT-FLAG
+    END-IF
+
+    MOVE SPACES TO AUDIT-RECORD
+    STRING
+        FUNCTION TRIM(WS-AUDIT-TIMESTAMP) DELIMITED SPACES
+        ' id=' DELIMITED SIZE
+        FUNCTION TRIM(WS-REQUEST-ID) DELIMITED SPACES
+        ' tool=' DELIMITED SIZE
+        FUNCTION TRIM(WS-TRIMMED-METHOD) DELIMITED SPACES
+        ' result=' DELIMITED SIZE
+        FUNCTION TRIM(WS-AUDIT-RESULT-FLAG) DELIMITED SPACES
+        ' args=[' DELIMITED SIZE
+        FUNCTION TRIM(WS-AUDIT-ARGUMENTS) DELIMITED SIZE
+        ']' DELIMITED SIZE
+        INTO AUDIT-RECORD
+    END-STRING
+    WRITE AUDIT-RECORD
+    .
+
+*> ============================================================
+*> HANDLE-TOOL-ADD
+*> Add two numbers together using COBOL COMPUTE.
+*> Extracts arguments "a" and "b" from the request,
+*> validates they are numeric, computes the sum, and
+*> returns the result as text.
+*> ============================================================
+HANDLE-TOOL-ADD.
+    IF VALUES-ARRAY-FOUND
+        PERFORM HANDLE-TOOL-ADD-VALUES-ARRAY
+    ELSE
+        PERFORM HANDLE-TOOL-ADD-TWO-TERM
+    END-IF
+    .
+
+*> ============================================================
+*> HANDLE-TOOL-ADD-TWO-TERM
+*> The original two-number form of the add tool: arguments
+*> "a" and "b", summed with COBOL COMPUTE. Guards against
+*> overflow of WS-ADD-RESULT's PIC S9(12)V9(4) instead of
+*> silently truncating a sum that does not fit.
+*> ============================================================
+HANDLE-TOOL-ADD-TWO-TERM.
+    *> Validate that argument "a" was provided and is numeric
+    MOVE FUNCTION TRIM(WS-PARAM-ARG-A)
+        TO WS-NUMERIC-CHECK-VALUE
     PERFORM VALIDATE-NUMERIC-VALUE
     IF NUMERIC-IS-INVALID
         MOVE SPACES TO WS-RESULT-CONTENT
@@ -888,8 +1985,27 @@ HANDLE-TOOL-ADD.
         PERFORM BUILD-SUCCESS-RESPONSE
         EXIT PARAGRAPH
     END-IF
+    SET ADD-RESULT-IN-RANGE TO TRUE
     COMPUTE WS-ADD-NUM-A =
         FUNCTION NUMVAL(FUNCTION TRIM(WS-PARAM-ARG-A))
+        ON SIZE ERROR
+            SET ADD-RESULT-OVERFLOWED TO TRUE
+    END-COMPUTE
+    IF ADD-RESULT-OVERFLOWED
+        MOVE SPACES TO WS-RESULT-CONTENT
+        STRING
+            '{"isError":true,"content":[{"type":"text"'
+            ',"text":"Invalid input: argument '
+            WS-QUOTE DELIMITED SIZE
+            'a' DELIMITED SIZE
+            WS-QUOTE DELIMITED SIZE
+            ' is too large"}]}'
+            DELIMITED SIZE
+            INTO WS-RESULT-CONTENT
+        END-STRING
+        PERFORM BUILD-SUCCESS-RESPONSE
+        EXIT PARAGRAPH
+    END-IF
 
     *> Validate that argument "b" was provided and is numeric
     MOVE FUNCTION TRIM(WS-PARAM-ARG-B)
@@ -910,11 +2026,47 @@ HANDLE-TOOL-ADD.
         PERFORM BUILD-SUCCESS-RESPONSE
         EXIT PARAGRAPH
     END-IF
+    SET ADD-RESULT-IN-RANGE TO TRUE
     COMPUTE WS-ADD-NUM-B =
         FUNCTION NUMVAL(FUNCTION TRIM(WS-PARAM-ARG-B))
+        ON SIZE ERROR
+            SET ADD-RESULT-OVERFLOWED TO TRUE
+    END-COMPUTE
+    IF ADD-RESULT-OVERFLOWED
+        MOVE SPACES TO WS-RESULT-CONTENT
+        STRING
+            '{"isError":true,"content":[{"type":"text"'
+            ',"text":"Invalid input: argument '
+            WS-QUOTE DELIMITED SIZE
+            'b' DELIMITED SIZE
+            WS-QUOTE DELIMITED SIZE
+            ' is too large"}]}'
+            DELIMITED SIZE
+            INTO WS-RESULT-CONTENT
+        END-STRING
+        PERFORM BUILD-SUCCESS-RESPONSE
+        EXIT PARAGRAPH
+    END-IF
 
     *> The big moment: COBOL COMPUTE does what it was born to do
+    SET ADD-RESULT-IN-RANGE TO TRUE
     COMPUTE WS-ADD-RESULT = WS-ADD-NUM-A + WS-ADD-NUM-B
+        ON SIZE ERROR
+            SET ADD-RESULT-OVERFLOWED TO TRUE
+    END-COMPUTE
+
+    IF ADD-RESULT-OVERFLOWED
+        MOVE SPACES TO WS-RESULT-CONTENT
+        STRING
+            '{"isError":true,"content":[{"type":"text"'
+            ',"text":"Sum overflows the result picture '
+            '(PIC S9(12)V9(4)) -- result not reliable"}]}'
+            DELIMITED SIZE
+            INTO WS-RESULT-CONTENT
+        END-STRING
+        PERFORM BUILD-SUCCESS-RESPONSE
+        EXIT PARAGRAPH
+    END-IF
 
     *> Format the result as a displayable string
     MOVE WS-ADD-RESULT TO WS-ADD-RESULT-EDITED
@@ -938,6 +2090,176 @@ HANDLE-TOOL-ADD.
     PERFORM BUILD-SUCCESS-RESPONSE
     .
 
+*> ============================================================
+*> HANDLE-TOOL-ADD-VALUES-ARRAY
+*> The reconciliation-friendly form of the add tool: a JSON
+*> array of numbers under arguments.values, summed in one call
+*> instead of chaining N-1 two-term calls. Guards
+*> against overflow of the running total the same way the
+*> two-term form does.
+*> ============================================================
+HANDLE-TOOL-ADD-VALUES-ARRAY.
+    PERFORM SPLIT-VALUES-ARRAY
+    IF VALUES-ITEM-OVERFLOWED
+        MOVE SPACES TO WS-RESULT-CONTENT
+        STRING
+            '{"isError":true,"content":[{"type":"text"'
+            ',"text":"Invalid input: a values element '
+            'is too large to sum reliably"}]}'
+            DELIMITED SIZE
+            INTO WS-RESULT-CONTENT
+        END-STRING
+        PERFORM BUILD-SUCCESS-RESPONSE
+        EXIT PARAGRAPH
+    END-IF
+    IF VALUES-CAPACITY-EXCEEDED
+        MOVE SPACES TO WS-RESULT-CONTENT
+        STRING
+            '{"isError":true,"content":[{"type":"text"'
+            ',"text":"Invalid input: values array exceeds '
+            'the 50-element limit"}]}'
+            DELIMITED SIZE
+            INTO WS-RESULT-CONTENT
+        END-STRING
+        PERFORM BUILD-SUCCESS-RESPONSE
+        EXIT PARAGRAPH
+    END-IF
+    IF WS-VALUES-TAB-MAX = 0
+        MOVE SPACES TO WS-RESULT-CONTENT
+        STRING
+            '{"isError":true,"content":[{"type":"text"'
+            ',"text":"Invalid input: '
+            'values must be a non-empty array of numbers"}]}'
+            DELIMITED SIZE
+            INTO WS-RESULT-CONTENT
+        END-STRING
+        PERFORM BUILD-SUCCESS-RESPONSE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE 0 TO WS-ADD-RESULT
+    SET ADD-RESULT-IN-RANGE TO TRUE
+    PERFORM VARYING WS-VALUES-TAB-IDX FROM 1 BY 1
+        UNTIL WS-VALUES-TAB-IDX > WS-VALUES-TAB-MAX
+           OR ADD-RESULT-OVERFLOWED
+        COMPUTE WS-ADD-RESULT =
+            WS-ADD-RESULT + WS-VALUES-ENTRY(WS-VALUES-TAB-IDX)
+            ON SIZE ERROR
+                SET ADD-RESULT-OVERFLOWED TO TRUE
+        END-COMPUTE
+    END-PERFORM
+
+    IF ADD-RESULT-OVERFLOWED
+        MOVE SPACES TO WS-RESULT-CONTENT
+        STRING
+            '{"isError":true,"content":[{"type":"text"'
+            ',"text":"Sum overflows the result picture '
+            '(PIC S9(12)V9(4)) -- result not reliable"}]}'
+            DELIMITED SIZE
+            INTO WS-RESULT-CONTENT
+        END-STRING
+        PERFORM BUILD-SUCCESS-RESPONSE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE WS-ADD-RESULT TO WS-ADD-RESULT-EDITED
+    MOVE FUNCTION TRIM(WS-ADD-RESULT-EDITED)
+        TO WS-ADD-RESULT-STR
+
+    MOVE WS-VALUES-TAB-MAX TO WS-VALUES-COUNT-EDITED
+    MOVE WS-VALUES-SKIPPED-COUNT TO WS-VALUES-SKIPPED-EDITED
+    MOVE SPACES TO WS-RESULT-CONTENT
+    IF WS-VALUES-SKIPPED-COUNT > 0
+        STRING
+            '{"content":[{"type":"text","text":'
+            '"COBOL COMPUTE says: sum of ' DELIMITED SIZE
+            FUNCTION TRIM(WS-VALUES-COUNT-EDITED) DELIMITED SIZE
+            ' values = ' DELIMITED SIZE
+            FUNCTION TRIM(WS-ADD-RESULT-STR) DELIMITED SPACES
+            ' (' DELIMITED SIZE
+            FUNCTION TRIM(WS-VALUES-SKIPPED-EDITED) DELIMITED SIZE
+            ' non-numeric element(s) skipped)"}]}' DELIMITED SIZE
+            INTO WS-RESULT-CONTENT
+        END-STRING
+    ELSE
+        STRING
+            '{"content":[{"type":"text","text":'
+            '"COBOL COMPUTE says: sum of ' DELIMITED SIZE
+            FUNCTION TRIM(WS-VALUES-COUNT-EDITED) DELIMITED SIZE
+            ' values = ' DELIMITED SIZE
+            FUNCTION TRIM(WS-ADD-RESULT-STR) DELIMITED SPACES
+            '"}]}' DELIMITED SIZE
+            INTO WS-RESULT-CONTENT
+        END-STRING
+    END-IF
+    PERFORM BUILD-SUCCESS-RESPONSE
+    .
+
+*> ============================================================
+*> SPLIT-VALUES-ARRAY
+*> Parse the comma-separated numeric list captured in
+*> WS-PARAM-ARG-VALUES (the raw contents of arguments.values,
+*> brackets already stripped by EXTRACT-ARRAY-VALUE) into the
+*> WS-VALUES-ENTRY table. Non-numeric elements are skipped
+*> rather than aborting the whole call, but the number skipped
+*> is tallied in WS-VALUES-SKIPPED-COUNT so the caller can
+*> report it instead of quietly summing fewer values than the
+*> caller sent. An element that parses as numeric but does not
+*> fit WS-VALUES-ENTRY's PIC S9(12)V9(4) sets
+*> WS-VALUES-ITEM-OVFL-FLAG and stops the scan, since summing a
+*> truncated value would be worse than failing outright.
+*> ============================================================
+SPLIT-VALUES-ARRAY.
+    MOVE 0 TO WS-VALUES-TAB-MAX
+    MOVE 0 TO WS-VALUES-SKIPPED-COUNT
+    SET VALUES-ITEM-IN-RANGE TO TRUE
+    SET VALUES-CAPACITY-OK TO TRUE
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PARAM-ARG-VALUES))
+        TO WS-VALUE-LEN
+    IF FUNCTION TRIM(WS-PARAM-ARG-VALUES) = SPACES
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE 1 TO WS-VALUES-SCAN-POS
+    MOVE 1 TO WS-VALUES-ITEM-START
+    PERFORM UNTIL WS-VALUES-SCAN-POS > WS-VALUE-LEN + 1
+       OR VALUES-ITEM-OVERFLOWED OR VALUES-CAPACITY-EXCEEDED
+        IF WS-VALUES-SCAN-POS > WS-VALUE-LEN
+           OR WS-PARAM-ARG-VALUES(WS-VALUES-SCAN-POS:1) = ","
+            COMPUTE WS-VALUES-ITEM-LEN =
+                WS-VALUES-SCAN-POS - WS-VALUES-ITEM-START
+            IF WS-VALUES-ITEM-LEN > 0
+               AND WS-VALUES-TAB-MAX >= 50
+                SET VALUES-CAPACITY-EXCEEDED TO TRUE
+            END-IF
+            IF WS-VALUES-ITEM-LEN > 0
+               AND WS-VALUES-TAB-MAX < 50
+                MOVE SPACES TO WS-VALUES-ITEM-TEXT
+                MOVE WS-PARAM-ARG-VALUES(WS-VALUES-ITEM-START:
+                    WS-VALUES-ITEM-LEN) TO WS-VALUES-ITEM-TEXT
+                MOVE FUNCTION TRIM(WS-VALUES-ITEM-TEXT)
+                    TO WS-NUMERIC-CHECK-VALUE
+                PERFORM VALIDATE-NUMERIC-VALUE
+                IF NUMERIC-IS-VALID
+                    ADD 1 TO WS-VALUES-TAB-MAX
+                    COMPUTE
+                        WS-VALUES-ENTRY(WS-VALUES-TAB-MAX) =
+                        FUNCTION NUMVAL(FUNCTION TRIM(
+                            WS-VALUES-ITEM-TEXT))
+                        ON SIZE ERROR
+                            SET VALUES-ITEM-OVERFLOWED TO TRUE
+                    END-COMPUTE
+                ELSE
+                    ADD 1 TO WS-VALUES-SKIPPED-COUNT
+                END-IF
+            END-IF
+            MOVE WS-VALUES-SCAN-POS TO WS-VALUES-ITEM-START
+            ADD 1 TO WS-VALUES-ITEM-START
+        END-IF
+        ADD 1 TO WS-VALUES-SCAN-POS
+    END-PERFORM
+    .
+
 *> ============================================================
 *> HANDLE-TOOL-FORMAT-CURRENCY
 *> Format a number as US currency using COBOL's PICTURE clause.
@@ -980,11 +2302,7 @@ HANDLE-TOOL-FORMAT-CURRENCY.
     COMPUTE WS-CURRENCY-INPUT =
         FUNCTION NUMVAL(FUNCTION TRIM(WS-PARAM-ARG-VALUE))
 
-    *> The magic happens here: MOVE to a PIC-edited field
-    *> and COBOL's native formatting does all the work
-    MOVE WS-CURRENCY-INPUT TO WS-CURRENCY-FORMATTED
-    MOVE FUNCTION TRIM(WS-CURRENCY-FORMATTED)
-        TO WS-CURRENCY-TRIMMED
+    PERFORM BUILD-CURRENCY-RESULT-TEXT
 
     *> Build the tool result response
     MOVE SPACES TO WS-RESULT-CONTENT
@@ -1000,6 +2318,202 @@ HANDLE-TOOL-FORMAT-CURRENCY.
     PERFORM BUILD-SUCCESS-RESPONSE
     .
 
+*> ============================================================
+*> BUILD-CURRENCY-RESULT-TEXT
+*> Shared formatting step used by both format_currency and
+*> convert_currency: MOVE the numeric amount in
+*> WS-CURRENCY-INPUT to the PIC-edited WS-CURRENCY-FORMATTED
+*> field and trim the result into WS-CURRENCY-TRIMMED.
+*> ============================================================
+BUILD-CURRENCY-RESULT-TEXT.
+    MOVE WS-CURRENCY-INPUT TO WS-CURRENCY-FORMATTED
+    MOVE FUNCTION TRIM(WS-CURRENCY-FORMATTED)
+        TO WS-CURRENCY-TRIMMED
+    .
+
+*> ============================================================
+*> HANDLE-TOOL-CONVERT-CURRENCY
+*> Convert an amount from a foreign currency to USD using the
+*> maintained exchange-rate file, then hand off to
+*> the same PICTURE-clause formatting logic format_currency
+*> uses.
+*> ============================================================
+HANDLE-TOOL-CONVERT-CURRENCY.
+    *> Extract the "amount" argument -- try both "amount" and
+    *> "value" for flexibility (spec says "amount")
+    MOVE SPACES TO WS-EXTRACT-VALUE
+    MOVE '"amount"' TO WS-SEARCH-KEY
+    PERFORM EXTRACT-JSON-VALUE-IN-ARGUMENTS
+    IF KEY-FOUND
+        MOVE WS-EXTRACT-VALUE TO WS-PARAM-ARG-VALUE
+    END-IF
+
+    *> Validate the amount is numeric
+    MOVE FUNCTION TRIM(WS-PARAM-ARG-VALUE)
+        TO WS-NUMERIC-CHECK-VALUE
+    PERFORM VALIDATE-NUMERIC-VALUE
+    IF NUMERIC-IS-INVALID
+        MOVE SPACES TO WS-RESULT-CONTENT
+        STRING
+            '{"isError":true,"content":[{"type":"text"'
+            ',"text":"Invalid input: '
+            'amount must be numeric"}]}'
+            DELIMITED SIZE
+            INTO WS-RESULT-CONTENT
+        END-STRING
+        PERFORM BUILD-SUCCESS-RESPONSE
+        EXIT PARAGRAPH
+    END-IF
+
+    IF FUNCTION TRIM(WS-PARAM-ARG-CURRENCY) = SPACES
+        MOVE SPACES TO WS-RESULT-CONTENT
+        STRING
+            '{"isError":true,"content":[{"type":"text"'
+            ',"text":"Invalid input: '
+            'currency code is required"}]}'
+            DELIMITED SIZE
+            INTO WS-RESULT-CONTENT
+        END-STRING
+        PERFORM BUILD-SUCCESS-RESPONSE
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM FIND-RATE-FOR-CURRENCY
+    IF CONVERT-RATE-NOT-FOUND
+        MOVE FUNCTION TRIM(WS-PARAM-ARG-CURRENCY)
+            TO WS-ESCAPE-SOURCE
+        PERFORM ESCAPE-JSON-STRING
+        MOVE SPACES TO WS-RESULT-CONTENT
+        STRING
+            '{"isError":true,"content":[{"type":"text"'
+            ',"text":"No exchange rate on file for '
+            'currency ' DELIMITED SIZE
+            FUNCTION TRIM(WS-ESCAPE-RESULT) DELIMITED SPACES
+            '"}]}' DELIMITED SIZE
+            INTO WS-RESULT-CONTENT
+        END-STRING
+        PERFORM BUILD-SUCCESS-RESPONSE
+        EXIT PARAGRAPH
+    END-IF
+
+    COMPUTE WS-CONVERT-AMOUNT =
+        FUNCTION NUMVAL(FUNCTION TRIM(WS-PARAM-ARG-VALUE))
+    COMPUTE WS-CONVERT-RESULT ROUNDED =
+        WS-CONVERT-AMOUNT * WS-RATES-TAB-RATE(WS-RATES-TAB-IDX)
+    COMPUTE WS-CURRENCY-INPUT ROUNDED = WS-CONVERT-RESULT
+
+    PERFORM BUILD-CURRENCY-RESULT-TEXT
+
+    MOVE WS-RATES-TAB-RATE(WS-RATES-TAB-IDX) TO WS-RATE-EDITED
+
+    MOVE SPACES TO WS-RESULT-CONTENT
+    STRING
+        '{"content":[{"type":"text","text":"'
+        DELIMITED SIZE
+        FUNCTION TRIM(WS-PARAM-ARG-VALUE) DELIMITED SPACES
+        ' ' DELIMITED SIZE
+        WS-RATES-TAB-CCY(WS-RATES-TAB-IDX) DELIMITED SPACES
+        ' converts to ' DELIMITED SIZE
+        FUNCTION TRIM(WS-CURRENCY-TRIMMED) DELIMITED SPACES
+        ' (rate on file: ' DELIMITED SIZE
+        FUNCTION TRIM(WS-RATE-EDITED) DELIMITED SPACES
+        ', effective ' DELIMITED SIZE
+        WS-RATES-TAB-EFF-DATE(WS-RATES-TAB-IDX)
+            DELIMITED SIZE
+        ')"}]}' DELIMITED SIZE
+        INTO WS-RESULT-CONTENT
+    END-STRING
+    PERFORM BUILD-SUCCESS-RESPONSE
+    .
+
+*> ============================================================
+*> FIND-RATE-FOR-CURRENCY
+*> Look up WS-PARAM-ARG-CURRENCY in the exchange-rate table
+*> loaded at startup from RATECTL. Sets
+*> CONVERT-RATE-FOUND and WS-RATES-TAB-IDX, or
+*> CONVERT-RATE-NOT-FOUND.
+*> ============================================================
+FIND-RATE-FOR-CURRENCY.
+    SET CONVERT-RATE-NOT-FOUND TO TRUE
+    MOVE 0 TO WS-RATES-MATCH-IDX
+    PERFORM VARYING WS-RATES-TAB-IDX FROM 1 BY 1
+        UNTIL WS-RATES-TAB-IDX > WS-RATES-TAB-MAX
+           OR CONVERT-RATE-FOUND
+        IF WS-RATES-TAB-CCY(WS-RATES-TAB-IDX) =
+            FUNCTION TRIM(WS-PARAM-ARG-CURRENCY)
+            SET CONVERT-RATE-FOUND TO TRUE
+            MOVE WS-RATES-TAB-IDX TO WS-RATES-MATCH-IDX
+        END-IF
+    END-PERFORM
+    MOVE WS-RATES-MATCH-IDX TO WS-RATES-TAB-IDX
+    .
+
+*> ============================================================
+*> ESCAPE-JSON-STRING
+*> Escapes WS-ESCAPE-SOURCE into WS-ESCAPE-RESULT so arbitrary
+*> text (tool names, error text, echoed input) can be embedded
+*> safely inside a JSON string literal: backslash and
+*> double-quote are backslash-escaped, and control characters
+*> are rendered as their \b \f \n \r \t short escapes or, for
+*> anything else below a space, a \u00XX escape.
+*> ============================================================
+ESCAPE-JSON-STRING.
+    MOVE SPACES TO WS-ESCAPE-RESULT
+    MOVE 1 TO WS-ESCAPE-OUT-POS
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ESCAPE-SOURCE))
+        TO WS-ESCAPE-SRC-LEN
+    IF FUNCTION TRIM(WS-ESCAPE-SOURCE) = SPACES
+        MOVE 0 TO WS-ESCAPE-SRC-LEN
+    END-IF
+
+    PERFORM VARYING WS-ESCAPE-SRC-POS FROM 1 BY 1
+        UNTIL WS-ESCAPE-SRC-POS > WS-ESCAPE-SRC-LEN
+        MOVE WS-ESCAPE-SOURCE(WS-ESCAPE-SRC-POS:1)
+            TO WS-ESCAPE-CHAR
+        COMPUTE WS-ESCAPE-CHAR-CODE =
+            FUNCTION ORD(WS-ESCAPE-CHAR) - 1
+        EVALUATE TRUE
+            WHEN WS-ESCAPE-CHAR = '"'
+                STRING '\"' DELIMITED SIZE
+                    INTO WS-ESCAPE-RESULT
+                    WITH POINTER WS-ESCAPE-OUT-POS
+                END-STRING
+            WHEN WS-ESCAPE-CHAR = '\'
+                STRING '\\' DELIMITED SIZE
+                    INTO WS-ESCAPE-RESULT
+                    WITH POINTER WS-ESCAPE-OUT-POS
+                END-STRING
+            WHEN WS-ESCAPE-CHAR-CODE = 9
+                STRING '\t' DELIMITED SIZE
+                    INTO WS-ESCAPE-RESULT
+                    WITH POINTER WS-ESCAPE-OUT-POS
+                END-STRING
+            WHEN WS-ESCAPE-CHAR-CODE = 10
+                STRING '\n' DELIMITED SIZE
+                    INTO WS-ESCAPE-RESULT
+                    WITH POINTER WS-ESCAPE-OUT-POS
+                END-STRING
+            WHEN WS-ESCAPE-CHAR-CODE = 13
+                STRING '\r' DELIMITED SIZE
+                    INTO WS-ESCAPE-RESULT
+                    WITH POINTER WS-ESCAPE-OUT-POS
+                END-STRING
+            WHEN WS-ESCAPE-CHAR-CODE < 32
+                MOVE WS-ESCAPE-CHAR-CODE TO WS-ESCAPE-CHAR-CODE-ED
+                STRING '\u00' DELIMITED SIZE
+                    WS-ESCAPE-CHAR-CODE-ED DELIMITED SIZE
+                    INTO WS-ESCAPE-RESULT
+                    WITH POINTER WS-ESCAPE-OUT-POS
+                END-STRING
+            WHEN OTHER
+                STRING WS-ESCAPE-CHAR DELIMITED SIZE
+                    INTO WS-ESCAPE-RESULT
+                    WITH POINTER WS-ESCAPE-OUT-POS
+                END-STRING
+        END-EVALUATE
+    END-PERFORM
+    .
+
 *> ============================================================
 *> HANDLE-TOOL-VALIDATE-DATE
 *> Validate a date in YYYYMMDD format. Checks that the
@@ -1013,13 +2527,42 @@ HANDLE-TOOL-FORMAT-CURRENCY.
 *>   - EXCEPT centuries divisible by 400 -> leap year
 *> ============================================================
 HANDLE-TOOL-VALIDATE-DATE.
+    MOVE FUNCTION TRIM(WS-PARAM-ARG-DATE) TO WS-DATE-INPUT
+    PERFORM VALIDATE-DATE-STRING
+
+    IF DATE-IS-INVALID
+        PERFORM BUILD-DATE-ERROR-RESULT
+        EXIT PARAGRAPH
+    END-IF
+
+    *> If we get here, the date is valid
+    MOVE SPACES TO WS-RESULT-CONTENT
+    STRING
+        '{"content":[{"type":"text","text":"'
+        DELIMITED SIZE
+        FUNCTION TRIM(WS-DATE-INPUT) DELIMITED SPACES
+        ' is a valid date. COBOL has certified this '
+        'since 1959."}]}'
+        DELIMITED SIZE
+        INTO WS-RESULT-CONTENT
+    END-STRING
+    PERFORM BUILD-SUCCESS-RESPONSE
+    .
+
+*> ============================================================
+*> VALIDATE-DATE-STRING
+*> Shared date validation used by both validate_date and
+*> business_days_between: checks that WS-DATE-INPUT
+*> is exactly 8 numeric characters in YYYYMMDD format, that
+*> the month is 01-12, and that the day is valid for that
+*> month, including leap year handling for February. Sets
+*> DATE-IS-VALID/DATE-IS-INVALID, WS-DATE-ERROR-MSG, and
+*> (on success) WS-DATE-YEAR/MONTH/DAY.
+*> ============================================================
+VALIDATE-DATE-STRING.
     SET DATE-IS-VALID TO TRUE
     MOVE SPACES TO WS-DATE-ERROR-MSG
 
-    *> Get the date argument
-    MOVE FUNCTION TRIM(WS-PARAM-ARG-DATE)
-        TO WS-DATE-INPUT
-
     *> Check that the input is exactly 8 characters
     MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DATE-INPUT))
         TO WS-DATE-LEN
@@ -1028,7 +2571,6 @@ HANDLE-TOOL-VALIDATE-DATE.
         MOVE "Date must be exactly 8 characters in YYYYMMDD"
             & " format"
             TO WS-DATE-ERROR-MSG
-        PERFORM BUILD-DATE-ERROR-RESULT
         EXIT PARAGRAPH
     END-IF
 
@@ -1038,7 +2580,6 @@ HANDLE-TOOL-VALIDATE-DATE.
         MOVE "Date must contain only numeric digits"
             & " (YYYYMMDD)"
             TO WS-DATE-ERROR-MSG
-        PERFORM BUILD-DATE-ERROR-RESULT
         EXIT PARAGRAPH
     END-IF
 
@@ -1052,7 +2593,6 @@ HANDLE-TOOL-VALIDATE-DATE.
         SET DATE-IS-INVALID TO TRUE
         MOVE "Invalid month -- must be between 01 and 12"
             TO WS-DATE-ERROR-MSG
-        PERFORM BUILD-DATE-ERROR-RESULT
         EXIT PARAGRAPH
     END-IF
 
@@ -1071,22 +2611,8 @@ HANDLE-TOOL-VALIDATE-DATE.
                 MOVE "Invalid day for the given month"
                     TO WS-DATE-ERROR-MSG
         END-EVALUATE
-        PERFORM BUILD-DATE-ERROR-RESULT
         EXIT PARAGRAPH
     END-IF
-
-    *> If we get here, the date is valid
-    MOVE SPACES TO WS-RESULT-CONTENT
-    STRING
-        '{"content":[{"type":"text","text":"'
-        DELIMITED SIZE
-        FUNCTION TRIM(WS-DATE-INPUT) DELIMITED SPACES
-        ' is a valid date. COBOL has certified this '
-        'since 1959."}]}'
-        DELIMITED SIZE
-        INTO WS-RESULT-CONTENT
-    END-STRING
-    PERFORM BUILD-SUCCESS-RESPONSE
     .
 
 *> ============================================================
@@ -1096,18 +2622,141 @@ HANDLE-TOOL-VALIDATE-DATE.
 *> This is a tool execution error, not a protocol error.
 *> ============================================================
 HANDLE-TOOL-NOT-FOUND.
+    MOVE WS-TRIMMED-METHOD TO WS-ESCAPE-SOURCE
+    PERFORM ESCAPE-JSON-STRING
     STRING
         '{"isError":true,"content":[{"type":"text","text":'
         DELIMITED SIZE
         '"Unknown tool: '
         DELIMITED SIZE
-        WS-TRIMMED-METHOD DELIMITED SPACES
+        FUNCTION TRIM(WS-ESCAPE-RESULT) DELIMITED SPACES
         '"}]}' DELIMITED SIZE
         INTO WS-RESULT-CONTENT
     END-STRING
     PERFORM BUILD-SUCCESS-RESPONSE
     .
 
+*> ============================================================
+*> HANDLE-TOOL-BUSINESS-DAYS-BETWEEN
+*> Returns the number of calendar days and business days
+*> (weekdays) between two YYYYMMDD dates, reusing
+*> the same leap-year and days-in-month logic validate_date
+*> relies on.
+*> ============================================================
+HANDLE-TOOL-BUSINESS-DAYS-BETWEEN.
+    MOVE FUNCTION TRIM(WS-PARAM-ARG-DATE1) TO WS-DATE-INPUT
+    PERFORM VALIDATE-DATE-STRING
+    IF DATE-IS-INVALID
+        MOVE WS-DATE-ERROR-MSG TO WS-ESCAPE-SOURCE
+        PERFORM ESCAPE-JSON-STRING
+        MOVE SPACES TO WS-RESULT-CONTENT
+        STRING
+            '{"isError":true,"content":[{"type":"text"'
+            ',"text":"date1: ' DELIMITED SIZE
+            FUNCTION TRIM(WS-ESCAPE-RESULT) DELIMITED SPACES
+            '"}]}' DELIMITED SIZE
+            INTO WS-RESULT-CONTENT
+        END-STRING
+        PERFORM BUILD-SUCCESS-RESPONSE
+        EXIT PARAGRAPH
+    END-IF
+    MOVE WS-DATE-INPUT TO WS-BD-DATE1
+    PERFORM CONVERT-DATE-TO-ORDINAL
+    MOVE WS-BD-ORDINAL-SCRATCH TO WS-BD-ORDINAL-1
+
+    MOVE FUNCTION TRIM(WS-PARAM-ARG-DATE2) TO WS-DATE-INPUT
+    PERFORM VALIDATE-DATE-STRING
+    IF DATE-IS-INVALID
+        MOVE WS-DATE-ERROR-MSG TO WS-ESCAPE-SOURCE
+        PERFORM ESCAPE-JSON-STRING
+        MOVE SPACES TO WS-RESULT-CONTENT
+        STRING
+            '{"isError":true,"content":[{"type":"text"'
+            ',"text":"date2: ' DELIMITED SIZE
+            FUNCTION TRIM(WS-ESCAPE-RESULT) DELIMITED SPACES
+            '"}]}' DELIMITED SIZE
+            INTO WS-RESULT-CONTENT
+        END-STRING
+        PERFORM BUILD-SUCCESS-RESPONSE
+        EXIT PARAGRAPH
+    END-IF
+    MOVE WS-DATE-INPUT TO WS-BD-DATE2
+    PERFORM CONVERT-DATE-TO-ORDINAL
+    MOVE WS-BD-ORDINAL-SCRATCH TO WS-BD-ORDINAL-2
+
+    IF WS-BD-ORDINAL-1 <= WS-BD-ORDINAL-2
+        MOVE WS-BD-ORDINAL-1 TO WS-BD-LOW-ORDINAL
+        MOVE WS-BD-ORDINAL-2 TO WS-BD-HIGH-ORDINAL
+    ELSE
+        MOVE WS-BD-ORDINAL-2 TO WS-BD-LOW-ORDINAL
+        MOVE WS-BD-ORDINAL-1 TO WS-BD-HIGH-ORDINAL
+    END-IF
+
+    COMPUTE WS-BD-TOTAL-DAYS =
+        WS-BD-HIGH-ORDINAL - WS-BD-LOW-ORDINAL
+
+    *> Count weekdays strictly after the earlier date, up to
+    *> and including the later date.
+    MOVE 0 TO WS-BD-BUSINESS-DAYS
+    COMPUTE WS-BD-WALK-ORDINAL = WS-BD-LOW-ORDINAL + 1
+    PERFORM VARYING WS-BD-WALK-ORDINAL
+        FROM WS-BD-WALK-ORDINAL BY 1
+        UNTIL WS-BD-WALK-ORDINAL > WS-BD-HIGH-ORDINAL
+        COMPUTE WS-BD-WEEKDAY-IDX =
+            FUNCTION MOD(WS-BD-WALK-ORDINAL - 1, 7)
+        IF WS-BD-WEEKDAY-IDX < 5
+            ADD 1 TO WS-BD-BUSINESS-DAYS
+        END-IF
+    END-PERFORM
+
+    MOVE WS-BD-TOTAL-DAYS TO WS-BD-TOTAL-DAYS-EDITED
+    MOVE WS-BD-BUSINESS-DAYS TO WS-BD-BUS-DAYS-EDITED
+
+    MOVE SPACES TO WS-RESULT-CONTENT
+    STRING
+        '{"content":[{"type":"text","text":"'
+        DELIMITED SIZE
+        FUNCTION TRIM(WS-BD-DATE1) DELIMITED SPACES
+        ' to ' DELIMITED SIZE
+        FUNCTION TRIM(WS-BD-DATE2) DELIMITED SPACES
+        ': ' DELIMITED SIZE
+        FUNCTION TRIM(WS-BD-TOTAL-DAYS-EDITED)
+            DELIMITED SPACES
+        ' calendar day(s), ' DELIMITED SIZE
+        FUNCTION TRIM(WS-BD-BUS-DAYS-EDITED) DELIMITED SPACES
+        ' business day(s)"}]}' DELIMITED SIZE
+        INTO WS-RESULT-CONTENT
+    END-STRING
+    PERFORM BUILD-SUCCESS-RESPONSE
+    .
+
+*> ============================================================
+*> CONVERT-DATE-TO-ORDINAL
+*> Convert the validated date in WS-DATE-YEAR/MONTH/DAY into a
+*> proleptic-Gregorian ordinal day number (the same count used
+*> by FUNCTION INTEGER-OF-DATE-style calendar math), leaving
+*> the result in WS-BD-ORDINAL-SCRATCH for the caller to save
+*> off. Ordinal differences give exact elapsed
+*> calendar days; (ordinal - 1) modulo 7 gives the day of week
+*> (0=Monday ... 6=Sunday), since day 1 (0001-01-01) was a
+*> Monday.
+*> ============================================================
+CONVERT-DATE-TO-ORDINAL.
+    MOVE WS-DATE-MONTH TO WS-BD-CUM-DAYS-TAB-IDX
+    COMPUTE WS-BD-ORDINAL-SCRATCH =
+        365 * (WS-DATE-YEAR - 1)
+        + FUNCTION INTEGER((WS-DATE-YEAR - 1) / 4)
+        - FUNCTION INTEGER((WS-DATE-YEAR - 1) / 100)
+        + FUNCTION INTEGER((WS-DATE-YEAR - 1) / 400)
+        + WS-BD-CUM-DAYS-BEFORE(WS-BD-CUM-DAYS-TAB-IDX)
+        + WS-DATE-DAY
+
+    PERFORM CHECK-LEAP-YEAR
+    IF IS-LEAP-YEAR AND WS-DATE-MONTH > 2
+        ADD 1 TO WS-BD-ORDINAL-SCRATCH
+    END-IF
+    .
+
 *> ============================================================
 *> VALIDATE-NUMERIC-VALUE
 *> Check if WS-NUMERIC-CHECK-VALUE contains a valid numeric
@@ -1268,17 +2917,19 @@ BUILD-SUCCESS-RESPONSE.
             DELIMITED SIZE
             WS-TRIMMED-ID DELIMITED SPACES
             ',"result":' DELIMITED SIZE
-            WS-TRIMMED-RESULT DELIMITED SPACES
+            FUNCTION TRIM(WS-TRIMMED-RESULT) DELIMITED SIZE
             '}' DELIMITED SIZE
             INTO WS-OUTPUT-BUFFER
         END-STRING
     ELSE
+        MOVE WS-TRIMMED-ID TO WS-ESCAPE-SOURCE
+        PERFORM ESCAPE-JSON-STRING
         STRING
             '{"jsonrpc":"2.0","id":"'
             DELIMITED SIZE
-            WS-TRIMMED-ID DELIMITED SPACES
+            FUNCTION TRIM(WS-ESCAPE-RESULT) DELIMITED SPACES
             '","result":' DELIMITED SIZE
-            WS-TRIMMED-RESULT DELIMITED SPACES
+            FUNCTION TRIM(WS-TRIMMED-RESULT) DELIMITED SIZE
             '}' DELIMITED SIZE
             INTO WS-OUTPUT-BUFFER
         END-STRING
@@ -1314,19 +2965,21 @@ BUILD-ERROR-RESPONSE.
                 ',"error":{"code":' DELIMITED SIZE
                 WS-ERROR-CODE-TRIMMED DELIMITED SPACES
                 ',"message":"' DELIMITED SIZE
-                WS-TRIMMED-ERROR DELIMITED SPACES
+                FUNCTION TRIM(WS-TRIMMED-ERROR) DELIMITED SIZE
                 '"}}' DELIMITED SIZE
                 INTO WS-OUTPUT-BUFFER
             END-STRING
         ELSE
+            MOVE WS-TRIMMED-ID TO WS-ESCAPE-SOURCE
+            PERFORM ESCAPE-JSON-STRING
             STRING
                 '{"jsonrpc":"2.0","id":"'
                 DELIMITED SIZE
-                WS-TRIMMED-ID DELIMITED SPACES
+                FUNCTION TRIM(WS-ESCAPE-RESULT) DELIMITED SPACES
                 '","error":{"code":' DELIMITED SIZE
                 WS-ERROR-CODE-TRIMMED DELIMITED SPACES
                 ',"message":"' DELIMITED SIZE
-                WS-TRIMMED-ERROR DELIMITED SPACES
+                FUNCTION TRIM(WS-TRIMMED-ERROR) DELIMITED SIZE
                 '"}}' DELIMITED SIZE
                 INTO WS-OUTPUT-BUFFER
             END-STRING
@@ -1338,7 +2991,7 @@ BUILD-ERROR-RESPONSE.
             ',"error":{"code":' DELIMITED SIZE
             WS-ERROR-CODE-TRIMMED DELIMITED SPACES
             ',"message":"' DELIMITED SIZE
-            WS-TRIMMED-ERROR DELIMITED SPACES
+            FUNCTION TRIM(WS-TRIMMED-ERROR) DELIMITED SIZE
             '"}}' DELIMITED SIZE
             INTO WS-OUTPUT-BUFFER
         END-STRING
